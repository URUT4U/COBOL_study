@@ -11,10 +11,31 @@
 
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCENARIO-FILE ASSIGN TO "CALC2000.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCHEDULE-RPT ASSIGN TO "CALC2000.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       ************************************************************************
        DATA DIVISION.
 
        FILE SECTION.
+       FD  SCENARIO-FILE.
+       01  SCENARIO-RECORD.
+           05  SC-INVESTMENT-AMOUNT     PIC 9(5).
+           05  SC-NUMBER-OF-YEARS       PIC 9(2).
+           05  SC-YEARLY-INTEREST       PIC 9(2)V9.
+           05  SC-COMPOUND-FREQ         PIC 9(2).
+           05  SC-CONTRIBUTION-AMOUNT   PIC 9(5).
+
+       FD  SCHEDULE-RPT.
+       01  SCHEDULE-DETAIL-LINE.
+           05  SDL-INVESTMENT-O         PIC ZZZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SDL-YEAR-O               PIC ZZ9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SDL-VALUE-O              PIC Z,ZZZ,ZZZ.99.
+
        WORKING-STORAGE SECTION.
 
        01 USER-ENTRIES.
@@ -27,12 +48,36 @@
            05 YEAR-COUNTER          PIC 999.
            05 EDITED-FUTURE-VALUE   PIC Z,ZZZ,ZZZ.99.
 
+       01 RUN-MODE-FIELDS.
+           05 WS-RUN-MODE           PIC X VALUE 'I'.
+             88 WS-INTERACTIVE-MODE VALUE 'I'.
+             88 WS-BATCH-MODE       VALUE 'B'.
+
+       01 COMPOUND-FIELDS.
+           05 WS-COMPOUND-FREQ      PIC 9(2) VALUE 1.
+           05 WS-PERIOD-RATE        PIC 9(3)V9(4).
+           05 WS-TOTAL-PERIODS      PIC 9(4).
+           05 WS-PERIOD-COUNTER     PIC 9(4).
+           05 WS-CONTRIBUTION-AMOUNT PIC 9(5) VALUE 0.
+
+       01 WS-INPUT-VALID-FLAG      PIC X VALUE 'N'.
+         88 WS-INPUT-VALID         VALUE 'Y'.
+
+       01 WS-SCENARIO-EOF-FLAG     PIC X VALUE 'N'.
+         88 WS-SCENARIO-EOF        VALUE 'Y'.
+
       ************************************************************************
        PROCEDURE DIVISION.
 
        000-CALCULATE-FUTURE-VALUES.
-           PERFORM 100-CALCULATE-FUTURE-VALUE
-                UNTIL NUMBER-ENTERED = ZERO.
+           DISPLAY "ENTER MODE - I FOR INTERACTIVE, B FOR BATCH. ".
+           ACCEPT WS-RUN-MODE.
+           IF WS-BATCH-MODE
+               PERFORM 200-RUN-BATCH-MODE
+           ELSE
+               PERFORM 100-CALCULATE-FUTURE-VALUE
+                    UNTIL NUMBER-ENTERED = ZERO
+           END-IF.
            DISPLAY "END OF SESSION.".
            STOP RUN.
 
@@ -43,24 +88,101 @@
            ACCEPT NUMBER-ENTERED.
            DISPLAY "------------------------------------".
            IF NUMBER-ENTERED = 1
-               PERFORM 110-GET-USER-VALUES
-               MOVE 1 TO YEAR-COUNTER
+               PERFORM 110-GET-USER-VALUES UNTIL WS-INPUT-VALID
+               MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+               COMPUTE WS-TOTAL-PERIODS =
+                   NUMBER-OF-YEARS * WS-COMPOUND-FREQ
+               MOVE 1 TO WS-PERIOD-COUNTER
                PERFORM 120-CALCULATE-NEXT-FV
-                    UNTIL YEAR-COUNTER > NUMBER-OF-YEARS
+                    UNTIL WS-PERIOD-COUNTER > WS-TOTAL-PERIODS
                MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
-               DISPLAY "FUTURE VALUE = " EDITED-FUTURE-VALUE
+               DISPLAY "FINAL FUTURE VALUE = " EDITED-FUTURE-VALUE
            END-IF.
 
        110-GET-USER-VALUES.
+           MOVE 'Y' TO WS-INPUT-VALID-FLAG.
            DISPLAY "ENTER INVESTMENT AMOUNT (XXXXX). ".
            ACCEPT INVESTMENT-AMOUNT.
-           MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE.
            DISPLAY "ENTER NUMBER OF YEARS (XX). ".
            ACCEPT NUMBER-OF-YEARS.
            DISPLAY "ENTER YEARLY INTEREST RATE (XX.X). ".
            ACCEPT YEARLY-INTEREST.
+           DISPLAY "ENTER COMPOUNDING FREQUENCY ".
+           DISPLAY "(1 = ANNUAL, 12 = MONTHLY). ".
+           ACCEPT WS-COMPOUND-FREQ.
+           DISPLAY "ENTER RECURRING CONTRIBUTION PER PERIOD ".
+           DISPLAY "(0 IF NONE). ".
+           ACCEPT WS-CONTRIBUTION-AMOUNT.
+           IF INVESTMENT-AMOUNT = ZERO
+              OR NUMBER-OF-YEARS = ZERO
+              OR (WS-COMPOUND-FREQ NOT = 1 AND
+                  WS-COMPOUND-FREQ NOT = 12)
+               DISPLAY "INVALID ENTRY - PLEASE RE-ENTER."
+               MOVE 'N' TO WS-INPUT-VALID-FLAG
+           END-IF.
 
+      * shared by interactive and batch mode - advances FUTURE-VALUE by
+      * one compounding period and prints/writes a year-end line when
+      * a full year of periods has been completed
        120-CALCULATE-NEXT-FV.
+           COMPUTE WS-PERIOD-RATE = YEARLY-INTEREST / WS-COMPOUND-FREQ.
            COMPUTE FUTURE-VALUE = FUTURE-VALUE +
-               (FUTURE-VALUE * YEARLY-INTEREST / 100).
-           ADD 1 TO YEAR-COUNTER.
+               (FUTURE-VALUE * WS-PERIOD-RATE / 100) +
+               WS-CONTRIBUTION-AMOUNT.
+           IF FUNCTION MOD(WS-PERIOD-COUNTER, WS-COMPOUND-FREQ) = ZERO
+               DIVIDE WS-PERIOD-COUNTER BY WS-COMPOUND-FREQ
+                   GIVING YEAR-COUNTER
+               MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
+               PERFORM 125-EMIT-YEAR-LINE
+           END-IF.
+           ADD 1 TO WS-PERIOD-COUNTER.
+
+       125-EMIT-YEAR-LINE.
+           IF WS-BATCH-MODE
+               PERFORM 126-WRITE-SCHEDULE-LINE
+           ELSE
+               DISPLAY "YEAR " YEAR-COUNTER " VALUE = "
+                   EDITED-FUTURE-VALUE
+           END-IF.
+
+       126-WRITE-SCHEDULE-LINE.
+           MOVE INVESTMENT-AMOUNT TO SDL-INVESTMENT-O.
+           MOVE YEAR-COUNTER      TO SDL-YEAR-O.
+           MOVE FUTURE-VALUE      TO SDL-VALUE-O.
+           WRITE SCHEDULE-DETAIL-LINE.
+
+      * reads scenarios from SCENARIO-FILE and prints a year-by-year
+      * schedule for each one, so many what-if scenarios can be run
+      * back to back without retyping them at the terminal
+       200-RUN-BATCH-MODE.
+           OPEN INPUT SCENARIO-FILE.
+           OPEN OUTPUT SCHEDULE-RPT.
+           PERFORM 210-READ-SCENARIO.
+           PERFORM 220-PROCESS-SCENARIO UNTIL WS-SCENARIO-EOF.
+           CLOSE SCENARIO-FILE.
+           CLOSE SCHEDULE-RPT.
+
+       210-READ-SCENARIO.
+           READ SCENARIO-FILE
+               AT END
+                   SET WS-SCENARIO-EOF TO TRUE
+           END-READ.
+
+       220-PROCESS-SCENARIO.
+           MOVE SC-INVESTMENT-AMOUNT TO INVESTMENT-AMOUNT.
+           MOVE SC-INVESTMENT-AMOUNT TO FUTURE-VALUE.
+           MOVE SC-NUMBER-OF-YEARS   TO NUMBER-OF-YEARS.
+           MOVE SC-YEARLY-INTEREST   TO YEARLY-INTEREST.
+           MOVE SC-COMPOUND-FREQ     TO WS-COMPOUND-FREQ.
+           MOVE SC-CONTRIBUTION-AMOUNT TO WS-CONTRIBUTION-AMOUNT.
+           IF WS-COMPOUND-FREQ NOT = 1 AND WS-COMPOUND-FREQ NOT = 12
+               DISPLAY "CALC2000: INVALID COMPOUNDING FREQUENCY "
+                   WS-COMPOUND-FREQ " - SCENARIO SKIPPED"
+           ELSE
+               COMPUTE WS-TOTAL-PERIODS =
+                   NUMBER-OF-YEARS * WS-COMPOUND-FREQ
+               MOVE 1 TO WS-PERIOD-COUNTER
+               PERFORM 120-CALCULATE-NEXT-FV
+                    UNTIL WS-PERIOD-COUNTER > WS-TOTAL-PERIODS
+           END-IF.
+           PERFORM 210-READ-SCENARIO.
