@@ -12,29 +12,79 @@
        CONFIGURATION SECTION.
       ************************************************************************
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USAGE-LOG ASSIGN TO "PROG001-USAGE.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
       ************************************************************************
        DATA DIVISION.
       ************************************************************************
        FILE SECTION.
+       FD  USAGE-LOG.
+       01  USAGE-LOG-RECORD.
+           05  UL-OPERATOR-NAME  PIC X(20).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  UL-OPTION-CHOSEN  PIC 9(02).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  UL-OPTION-TEXT    PIC X(20).
       ************************************************************************
        WORKING-STORAGE SECTION.
        01 GDA-NOME      PIC X(20) VALUE SPACES.
        01 GDA-NUMBER    PIC 9(02) VALUE 0.
+       01 WS-DONE-FLAG  PIC X VALUE 'N'.
+         88 WS-DONE     VALUE 'Y'.
+       01 WS-LOG-STATUS PIC X(02) VALUE '00'.
       ************************************************************************
        PROCEDURE DIVISION.
       ************************************************************************
        MAIN-PROCEDURE.
+           OPEN EXTEND USAGE-LOG.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT USAGE-LOG
+           END-IF
            DISPLAY "Type your name: "
            ACCEPT GDA-NOME
+           PERFORM UNTIL WS-DONE
+               PERFORM 100-SHOW-MENU
+           END-PERFORM
+           CLOSE USAGE-LOG
+           STOP RUN.
+
+       100-SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "---------------------------------"
+           DISPLAY "1. Run the sales report (RPT1000)"
+           DISPLAY "2. Run the account listing (CBL0001)"
+           DISPLAY "3. Run the student batch (PROG007)"
+           DISPLAY "4. Exit"
+           DISPLAY "---------------------------------"
            DISPLAY "Type a number: "
            ACCEPT GDA-NUMBER
            EVALUATE GDA-NUMBER
-               WHEN 01
-               WHEN 02
-                   DISPLAY 'Your name is: ' GDA-NOME
-                   DISPLAY 'Number typed: ' GDA-NUMBER
+               WHEN 1
+                   PERFORM 110-LOG-SELECTION
+                   CALL "RPT1000"
+               WHEN 2
+                   PERFORM 110-LOG-SELECTION
+                   CALL "CBL0001"
+               WHEN 3
+                   PERFORM 110-LOG-SELECTION
+                   CALL "PROG007"
+               WHEN 4
+                   PERFORM 110-LOG-SELECTION
+                   SET WS-DONE TO TRUE
                WHEN OTHER
-                   DISPLAY "Invalid number."
-           END-EVALUATE
-           STOP RUN.
+                   DISPLAY "Invalid number. Please try again."
+           END-EVALUATE.
+
+       110-LOG-SELECTION.
+           MOVE GDA-NOME   TO UL-OPERATOR-NAME.
+           MOVE GDA-NUMBER TO UL-OPTION-CHOSEN.
+           EVALUATE GDA-NUMBER
+               WHEN 1 MOVE "RPT1000"   TO UL-OPTION-TEXT
+               WHEN 2 MOVE "CBL0001"   TO UL-OPTION-TEXT
+               WHEN 3 MOVE "PROG007"   TO UL-OPTION-TEXT
+               WHEN 4 MOVE "EXIT"      TO UL-OPTION-TEXT
+           END-EVALUATE.
+           WRITE USAGE-LOG-RECORD.
        END PROGRAM PROG001.
