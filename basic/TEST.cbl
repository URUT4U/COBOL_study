@@ -12,13 +12,25 @@
        FILE-CONTROL.
            SELECT INPUT-FILE
            ASSIGN TO "C:\sistem\BATCH.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GDA-NR-CHAVE
+           FILE STATUS IS WS-INPUT-STATUS.
            SELECT OUTPUT-FILE
            ASSIGN TO "C:\sistem\BATCH-1.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-ERRO
            ASSIGN TO "C:\sistem\BATCH-2.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REVIEW-FILE
+           ASSIGN TO "C:\sistem\BATCH-3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE
+           ASSIGN TO "C:\sistem\BATCH-AUDIT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCLUDE-FILE
+           ASSIGN TO "C:\sistem\EXCLUDE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -36,24 +48,105 @@
           FD OUTPUT-FILE.
           01 OUTPUT-RECORD PIC X(95).
           FD OUTPUT-ERRO.
-          01 OUTPUT-ERRO PIC X(95).
+          01 OUTPUT-ERRO-REC PIC X(95).
+          FD REVIEW-FILE.
+          01 REVIEW-RECORD PIC X(95).
+      * every gda-valor adjustment, before and after, for reconciliation
+          FD AUDIT-FILE.
+          01 AUDIT-RECORD.
+          05 AUD-NR-CHAVE      PIC 9(08).
+          05 FILLER            PIC X(01) VALUE SPACE.
+          05 AUD-VALOR-ANTES   PIC 9(15).
+          05 FILLER            PIC X(01) VALUE SPACE.
+          05 AUD-VALOR-DEPOIS  PIC 9(15).
+      * one excluded GDA-NR-CHAVE per line, maintained without a recompile
+          FD EXCLUDE-FILE.
+          01 EXCLUDE-RECORD    PIC 9(08).
 
        WORKING-STORAGE SECTION.
           01 WS-EOF-FLAG PIC X VALUE 'N'.
           88 END-OF-INPUT VALUE 'Y'.
-          01 GDA-VL-ATUA  PIC 9(15) VALUE 0. 
+          01 WS-INPUT-STATUS PIC X(02) VALUE '00'.
+          88 WS-INPUT-STATUS-OK VALUE '00'.
+          01 GDA-VL-ATUA  PIC 9(15) VALUE 0.
+
+          01 EXCLUDE-EOF-FLAG PIC X VALUE 'N'.
+          88 END-OF-EXCLUDE VALUE 'Y'.
+          01 WS-EXCLUDE-COUNT PIC 9(04) VALUE 0.
+          01 WS-EXCLUDE-INDEX PIC 9(04) VALUE 0.
+          01 WS-EXCLUDE-TABLE.
+             05 WS-EXCLUDE-ENTRY OCCURS 200 TIMES
+                PIC 9(08).
+          01 WS-EXCLUDE-FOUND-FLAG PIC X VALUE 'N'.
+          88 WS-EXCLUDE-FOUND VALUE 'Y'.
+          01 WS-EXCLUDE-TABLE-FULL-FLAG PIC X VALUE 'N'.
+          88 WS-EXCLUDE-TABLE-FULL VALUE 'Y'.
+
+          01 WS-NIVER-DAYS-IN-MONTH PIC 9(02).
+          01 WS-NIVER-DAY      PIC 9(02).
+          01 WS-NIVER-MONTH    PIC 9(02).
+          01 WS-NIVER-YEAR     PIC 9(04).
+          01 WS-NIVER-DATE-NUM PIC 9(08).
+          01 WS-CUTOFF-DATE-NUM PIC 9(08) VALUE 19910726.
+          01 WS-NIVER-VALID-FLAG PIC X VALUE 'Y'.
+          88 WS-NIVER-DATE-VALID VALUE 'Y'.
+          01 WS-NIVER-PAST-CUTOFF-FLAG PIC X VALUE 'N'.
+          88 WS-NIVER-PAST-CUTOFF VALUE 'Y'.
+
+          01 WS-VALOR-ANTES PIC 9(15).
+          01 WS-VALOR-DEPOIS PIC 9(15).
+
+          01 WS-SUMMARY-COUNTERS.
+             05 WS-READ-COUNT     PIC 9(07) VALUE 0.
+             05 WS-WRITTEN-COUNT  PIC 9(07) VALUE 0.
+             05 WS-REJECTED-COUNT PIC 9(07) VALUE 0.
+             05 WS-REVIEW-COUNT   PIC 9(07) VALUE 0.
+             05 WS-TOTAL-ADJUSTMENT PIC S9(15) VALUE 0.
       ******************************************************************
        PROCEDURE DIVISION.
 
        1000-MAIN-LOGIC.
            OPEN INPUT INPUT-FILE
+                      EXCLUDE-FILE
            OUTPUT OUTPUT-FILE
-                  OUTPUT-ERRO.
+                  OUTPUT-ERRO
+                  REVIEW-FILE
+                  AUDIT-FILE.
+           IF NOT WS-INPUT-STATUS-OK
+               DISPLAY "PROG007: UNABLE TO OPEN INPUT-FILE, STATUS = "
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 1500-LOAD-EXCLUDE-TABLE UNTIL END-OF-EXCLUDE.
+           CLOSE EXCLUDE-FILE.
            PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-INPUT.
+           PERFORM 4000-PRINT-SUMMARY.
            CLOSE INPUT-FILE
                  OUTPUT-FILE
-                 OUTPUT-ERRO. 
-       STOP RUN.
+                 OUTPUT-ERRO
+                 REVIEW-FILE
+                 AUDIT-FILE.
+           GOBACK.
+
+       1500-LOAD-EXCLUDE-TABLE.
+           READ EXCLUDE-FILE
+           AT END
+             SET END-OF-EXCLUDE TO TRUE
+           NOT AT END
+             IF WS-EXCLUDE-COUNT < 200
+               ADD 1 TO WS-EXCLUDE-COUNT
+               MOVE EXCLUDE-RECORD TO WS-EXCLUDE-ENTRY(WS-EXCLUDE-COUNT)
+             ELSE
+               IF NOT WS-EXCLUDE-TABLE-FULL
+                 DISPLAY 'PROG007: EXCLUDE TABLE FULL AT 200 ENTRIES '
+                     '- REMAINING EXCLUSIONS WILL NOT BE APPLIED'
+                 SET WS-EXCLUDE-TABLE-FULL TO TRUE
+               END-IF
+             END-IF
+           END-READ.
+       1500-EXIT.
+           EXIT.
 
        2000-PROCESS-RECORDS SECTION.
       *
@@ -64,23 +157,134 @@
            DISPLAY 'ENTRADA   ' GDA-DT-NIVER
            DISPLAY 'ENTRADA   ' GDA-ENDEREC
            DISPLAY 'ENTRADA   ' gda-valor
-           
-           READ INPUT-FILE
+
+           READ INPUT-FILE NEXT RECORD
            AT END
              SET END-OF-INPUT TO TRUE
            NOT AT END
-            IF  GDA-NR-CHAVE  NOT EQUAL 12345680
-            AND GDA-NR-CHAVE  NOT EQUAL 12345681
-            SUBTRACT 100 FROM gda-valor
-                IF GDA-DT-NIVER > '26/07/1991'
-                   DISPLAY ' NOME DA PESSOAL '  GDA-NOME
+            ADD 1 TO WS-READ-COUNT
+            PERFORM 2100-CHECK-EXCLUDED
+            IF WS-EXCLUDE-FOUND
+                MOVE INPUT-RECORD TO OUTPUT-ERRO-REC
+                WRITE OUTPUT-ERRO-REC
+                ADD 1 TO WS-REJECTED-COUNT
+            ELSE
+                PERFORM 2200-VALIDATE-BIRTHDATE
+                MOVE gda-valor TO WS-VALOR-ANTES
+                PERFORM 2300-APPLY-TIERED-ADJUSTMENT
+                MOVE gda-valor TO WS-VALOR-DEPOIS
+                PERFORM 2400-WRITE-AUDIT-RECORD
+                IF WS-NIVER-DATE-VALID
+                    IF WS-NIVER-PAST-CUTOFF
+                       DISPLAY ' NOME DA PESSOAL '  GDA-NOME
+                    END-IF
+                    MOVE INPUT-RECORD TO OUTPUT-RECORD
+                    WRITE OUTPUT-RECORD
+                    ADD 1 TO WS-WRITTEN-COUNT
+                ELSE
+                    MOVE INPUT-RECORD TO REVIEW-RECORD
+                    WRITE REVIEW-RECORD
+                    ADD 1 TO WS-REVIEW-COUNT
                 END-IF
-                MOVE INPUT-RECORD TO OUTPUT-RECORD
-                WRITE OUTPUT-RECORD
-            ELSE 
-                MOVE INPUT-RECORD TO OUTPUT-ERRO
-                WRITE OUTPUT-ERRO
             END-IF
            END-READ.
        2000-EXIT.
            EXIT.
+
+       2100-CHECK-EXCLUDED.
+           MOVE 'N' TO WS-EXCLUDE-FOUND-FLAG
+           PERFORM VARYING WS-EXCLUDE-INDEX FROM 1 BY 1
+               UNTIL WS-EXCLUDE-INDEX > WS-EXCLUDE-COUNT
+               OR WS-EXCLUDE-FOUND
+               IF GDA-NR-CHAVE = WS-EXCLUDE-ENTRY(WS-EXCLUDE-INDEX)
+                   SET WS-EXCLUDE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+      * parses GDA-DT-NIVER as DD/MM/YYYY and validates it as a real
+      * date instead of comparing it as a plain alphanumeric string
+       2200-VALIDATE-BIRTHDATE.
+           MOVE 'Y' TO WS-NIVER-VALID-FLAG
+           MOVE 'N' TO WS-NIVER-PAST-CUTOFF-FLAG
+           IF GDA-DT-NIVER(3:1) NOT = '/' OR
+              GDA-DT-NIVER(6:1) NOT = '/'
+               MOVE 'N' TO WS-NIVER-VALID-FLAG
+           ELSE
+               MOVE GDA-DT-NIVER(1:2) TO WS-NIVER-DAY
+               MOVE GDA-DT-NIVER(4:2) TO WS-NIVER-MONTH
+               MOVE GDA-DT-NIVER(7:4) TO WS-NIVER-YEAR
+               IF WS-NIVER-DAY < 1 OR WS-NIVER-DAY > 31 OR
+                  WS-NIVER-MONTH < 1 OR WS-NIVER-MONTH > 12 OR
+                  WS-NIVER-YEAR < 1900 OR WS-NIVER-YEAR > 2100
+                   MOVE 'N' TO WS-NIVER-VALID-FLAG
+               ELSE
+                   PERFORM 2250-CHECK-DAY-OF-MONTH
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      * checks WS-NIVER-DAY against the actual number of days in
+      * WS-NIVER-MONTH, calling LEAP's DAYSINFEB entry point for
+      * February instead of accepting any day 1-31 for every month
+       2250-CHECK-DAY-OF-MONTH.
+           EVALUATE WS-NIVER-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-NIVER-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-NIVER-DAYS-IN-MONTH
+               WHEN 2
+                   CALL "DAYSINFEB" USING WS-NIVER-YEAR
+                       WS-NIVER-DAYS-IN-MONTH
+           END-EVALUATE
+           IF WS-NIVER-DAY > WS-NIVER-DAYS-IN-MONTH
+               MOVE 'N' TO WS-NIVER-VALID-FLAG
+           ELSE
+               COMPUTE WS-NIVER-DATE-NUM =
+                   WS-NIVER-YEAR * 10000 +
+                   WS-NIVER-MONTH * 100 +
+                   WS-NIVER-DAY
+               IF WS-NIVER-DATE-NUM > WS-CUTOFF-DATE-NUM
+                   MOVE 'Y' TO WS-NIVER-PAST-CUTOFF-FLAG
+               END-IF
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+      * tiered adjustment replacing the old flat SUBTRACT 100
+       2300-APPLY-TIERED-ADJUSTMENT.
+           EVALUATE TRUE
+               WHEN gda-valor < 1000
+                   SUBTRACT 50 FROM gda-valor
+               WHEN gda-valor < 10000
+                   SUBTRACT 100 FROM gda-valor
+               WHEN gda-valor < 100000
+                   SUBTRACT 200 FROM gda-valor
+               WHEN OTHER
+                   SUBTRACT 500 FROM gda-valor
+           END-EVALUATE
+           COMPUTE WS-TOTAL-ADJUSTMENT =
+               WS-TOTAL-ADJUSTMENT - (WS-VALOR-ANTES - gda-valor).
+       2300-EXIT.
+           EXIT.
+
+       2400-WRITE-AUDIT-RECORD.
+           MOVE GDA-NR-CHAVE   TO AUD-NR-CHAVE
+           MOVE WS-VALOR-ANTES  TO AUD-VALOR-ANTES
+           MOVE WS-VALOR-DEPOIS TO AUD-VALOR-DEPOIS
+           WRITE AUDIT-RECORD.
+       2400-EXIT.
+           EXIT.
+
+       4000-PRINT-SUMMARY.
+           DISPLAY '----------------------------------'
+           DISPLAY 'RESUMO DO PROCESSAMENTO'
+           DISPLAY 'REGISTROS LIDOS:      ' WS-READ-COUNT
+           DISPLAY 'REGISTROS GRAVADOS:   ' WS-WRITTEN-COUNT
+           DISPLAY 'REGISTROS REJEITADOS: ' WS-REJECTED-COUNT
+           DISPLAY 'REGISTROS EM REVISAO: ' WS-REVIEW-COUNT
+           DISPLAY 'AJUSTE TOTAL:         ' WS-TOTAL-ADJUSTMENT.
+       4000-EXIT.
+           EXIT.
