@@ -11,10 +11,21 @@
 
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEXT-FILE ASSIGN TO "REVSTR.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEXT-RPT ASSIGN TO "REVSTR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       ************************************************************************
        DATA DIVISION.
 
        FILE SECTION.
+       FD  TEXT-FILE.
+       01  TEXT-FILE-LINE   PIC X(64).
+
+       FD  TEXT-RPT.
+       01  TEXT-RPT-LINE    PIC X(64).
+
        WORKING-STORAGE SECTION.
 
        01 WS-STRING     PIC X(64) VALUE "HELLO WORLD.".
@@ -23,21 +34,123 @@
        01 WS-INDEX      PIC S99 COMP VALUE 1. *> COBOL STRINGS START AT 1
        01 WS-STRLEN     PIC S99 COMP VALUE 0.
 
+       01 WS-MODE       PIC 9 VALUE 1.
+
+       01 WS-TEXT-EOF-FLAG PIC X VALUE 'N'.
+         88 WS-TEXT-EOF    VALUE 'Y'.
+
+       01 WORD-REVERSAL-FIELDS.
+           05 WS-TRIMMED-STRING     PIC X(64).
+           05 WS-WORD-TABLE OCCURS 20 TIMES PIC X(20).
+           05 WS-WORD-COUNT         PIC 99 VALUE 0.
+           05 WS-WORD-INDEX         PIC 99.
+           05 WS-UNSTRING-POINTER   PIC S99 COMP.
+           05 WS-RESULT-STRING      PIC X(64).
+
       ************************************************************************
        PROCEDURE DIVISION.
 
+       MAIN.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "1. REVERSE THE DEMO STRING".
+           DISPLAY "2. REVERSE EACH LINE OF A FILE (BATCH)".
+           DISPLAY "3. CHECK IF THE DEMO STRING IS A PALINDROME".
+           DISPLAY "4. REVERSE WORD ORDER OF THE DEMO STRING".
+           DISPLAY "-----------------------------------------".
+           ACCEPT WS-MODE.
+           EVALUATE WS-MODE
+               WHEN 1
+                   PERFORM REVERSE-STRING
+                   MOVE WS-TMPSTR TO WS-STRING
+                   DISPLAY "REVERSED: " WS-STRING
+               WHEN 2
+                   PERFORM 100-RUN-BATCH-MODE
+               WHEN 3
+                   PERFORM 200-CHECK-PALINDROME
+               WHEN 4
+                   PERFORM 300-REVERSE-WORD-ORDER
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE."
+           END-EVALUATE.
+           STOP RUN.
+
+      * reverses WS-STRING character by character into WS-TMPSTR;
+      * callers decide whether to move the result back over WS-STRING
        REVERSE-STRING.
       *
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-STRING)) TO WS-STRLEN.
-      *     DISPLAY "Orginal: " WS-STRING.
            INITIALIZE WS-TMPSTR.
+           MOVE 1 TO WS-INDEX.
 
            PERFORM VARYING WS-POS FROM WS-STRLEN BY -1
            UNTIL WS-POS = 0
                MOVE WS-STRING(WS-POS:1) TO WS-TMPSTR(WS-INDEX:1)
                ADD 1 TO WS-INDEX
            END-PERFORM.
-           MOVE WS-TMPSTR TO WS-STRING.
-      *     DISPLAY "Reversed: " WS-STRING.
-           STOP RUN.
       *
+
+      * extends the character reversal into a usable text utility -
+      * reads a file of lines and writes out each one reversed
+       100-RUN-BATCH-MODE.
+           OPEN INPUT TEXT-FILE.
+           OPEN OUTPUT TEXT-RPT.
+           PERFORM 110-READ-LINE.
+           PERFORM 120-PROCESS-LINE UNTIL WS-TEXT-EOF.
+           CLOSE TEXT-FILE.
+           CLOSE TEXT-RPT.
+
+       110-READ-LINE.
+           READ TEXT-FILE INTO WS-STRING
+               AT END
+                   SET WS-TEXT-EOF TO TRUE
+           END-READ.
+
+       120-PROCESS-LINE.
+           PERFORM REVERSE-STRING.
+           MOVE WS-TMPSTR TO TEXT-RPT-LINE.
+           WRITE TEXT-RPT-LINE.
+           PERFORM 110-READ-LINE.
+
+      * compares the reversed form against the original to report
+      * whether the demo string is a palindrome
+       200-CHECK-PALINDROME.
+           PERFORM REVERSE-STRING.
+           IF WS-TMPSTR(1:WS-STRLEN) = WS-STRING(1:WS-STRLEN)
+               DISPLAY "PALINDROME: YES"
+           ELSE
+               DISPLAY "PALINDROME: NO"
+           END-IF.
+
+      * reverses word order instead of character order, for cleaning
+      * up name fields like "LAST NAME, FIRST NAME" style re-ordering
+       300-REVERSE-WORD-ORDER.
+           MOVE FUNCTION TRIM(WS-STRING) TO WS-TRIMMED-STRING.
+           MOVE 0 TO WS-WORD-COUNT.
+           MOVE 1 TO WS-UNSTRING-POINTER.
+           PERFORM 310-EXTRACT-NEXT-WORD
+               UNTIL WS-UNSTRING-POINTER >
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-STRING))
+               OR WS-WORD-COUNT >= 20.
+           MOVE FUNCTION TRIM(WS-WORD-TABLE(WS-WORD-COUNT))
+               TO WS-RESULT-STRING.
+           MOVE WS-WORD-COUNT TO WS-WORD-INDEX.
+           SUBTRACT 1 FROM WS-WORD-INDEX.
+           PERFORM 320-APPEND-ONE-WORD UNTIL WS-WORD-INDEX < 1.
+           DISPLAY "WORD-REVERSED: " WS-RESULT-STRING.
+
+       310-EXTRACT-NEXT-WORD.
+           ADD 1 TO WS-WORD-COUNT.
+           UNSTRING WS-TRIMMED-STRING DELIMITED BY SPACE
+               INTO WS-WORD-TABLE(WS-WORD-COUNT)
+               WITH POINTER WS-UNSTRING-POINTER
+           END-UNSTRING.
+
+       320-APPEND-ONE-WORD.
+           STRING
+               FUNCTION TRIM(WS-RESULT-STRING) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORD-TABLE(WS-WORD-INDEX))
+                   DELIMITED BY SIZE
+               INTO WS-RESULT-STRING
+           END-STRING.
+           SUBTRACT 1 FROM WS-WORD-INDEX.
