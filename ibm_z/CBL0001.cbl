@@ -8,13 +8,18 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT OVERLIMIT-FILE ASSIGN TO OVRLIMIT.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+           SELECT SORTED-ACCT-FILE ASSIGN TO SRTACCT.
+           SELECT CBLPARM ASSIGN TO CBLPARM
+               FILE STATUS IS WS-PARM-STATUS.
       *SELECT clause creates an internal file name
       *ASSIGN clause creates a name for an external data source,
       *which is associated with the JCL DDNAME used by the z/OS
       *e.g. ACCTREC is linked in JCL file CBL0001J to &SYSUID..DATA
       *where &SYSUID. stands for Your z/OS user id
       *e.g. if Your user id is Z54321,
-      *the data set used for ACCTREC is Z54321.DATA	
+      *the data set used for ACCTREC is Z54321.DATA
       *-------------
        DATA DIVISION.
       *-------------
@@ -27,6 +32,8 @@
       * PIC $$,$$$,$$9.99 -- Alternative for PIC on chapter 7.2.3,
       * using $ to allow values of different amounts of digits
       * and .99 instead of v99 to allow period display on output
+           05  UTIL-PCT-O     PIC ZZ9.99.
+      * credit utilization -- ACCT-BALANCE over ACCT-LIMIT, as a percent
            05  LAST-NAME-O    PIC X(20).
            05  FIRST-NAME-O   PIC X(15).
            05  COMMENTS-O     PIC X(50).
@@ -48,16 +55,122 @@
                10  USA-STATE      PIC X(15).
            05  RESERVED           PIC X(7).
            05  COMMENTS           PIC X(50).
+      *
+       FD  OVERLIMIT-FILE RECORDING MODE F.
+       01  OVER-LIMIT-REC.
+           05  OL-ACCT-NO         PIC X(8).
+           05  OL-ACCT-LIMIT-O    PIC $$,$$$,$$9.99.
+           05  OL-ACCT-BALANCE-O  PIC $$,$$$,$$9.99.
+           05  OL-OVER-AMOUNT-O   PIC $$,$$$,$$9.99.
+           05  OL-LAST-NAME-O     PIC X(20).
+           05  OL-FIRST-NAME-O    PIC X(15).
+      *
+      * used to sort ACCT-REC by balance without disturbing ACCTREC
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-ACCT-NO         PIC X(8).
+           05  SW-ACCT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  SW-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+           05  SW-LAST-NAME       PIC X(20).
+           05  SW-FIRST-NAME      PIC X(15).
+           05  SW-CLIENT-ADDR.
+               10  SW-STREET-ADDR PIC X(25).
+               10  SW-CITY-COUNTY PIC X(20).
+               10  SW-USA-STATE   PIC X(15).
+           05  SW-RESERVED        PIC X(7).
+           05  SW-COMMENTS        PIC X(50).
+      *
+      * balance-sorted copy of ACCT-REC that the SORT's GIVING clause
+      * writes to, so a balance-sort run never overwrites the master
+       FD  SORTED-ACCT-FILE RECORDING MODE F.
+       01  SORTED-ACCT-RECORD.
+           05  SA-ACCT-NO         PIC X(8).
+           05  SA-ACCT-LIMIT      PIC S9(7)V99 COMP-3.
+           05  SA-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+           05  SA-LAST-NAME       PIC X(20).
+           05  SA-FIRST-NAME      PIC X(15).
+           05  SA-CLIENT-ADDR.
+               10  SA-STREET-ADDR PIC X(25).
+               10  SA-CITY-COUNTY PIC X(20).
+               10  SA-USA-STATE   PIC X(15).
+           05  SA-RESERVED        PIC X(7).
+           05  SA-COMMENTS        PIC X(50).
+      *
+       FD  CBLPARM RECORDING MODE F.
+       01  CBLPARM-REC            PIC X(36).
       *
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 WS-FILTER-PASS-SWITCH PIC X VALUE 'Y'.
+           88 WS-RECORD-PASSES-FILTER VALUE 'Y'.
+      *
+       01 WS-PARM-STATUS        PIC X(2) VALUE '00'.
+         88 PARM-STATUS-OK      VALUE '00'.
+       01 WS-PARM-EOF-SWITCH    PIC X    VALUE 'N'.
+         88 WS-PARM-EOF                  VALUE 'Y'.
+      *
+      * run-time filter and sort options, read from an optional
+      * one-card parameter file so operators can select a region
+      * or a balance-descending listing without a recompile
+       01 FILTER-PARM-FIELDS.
+         05 FP-FILTER-STATE   PIC X(15) VALUE SPACES.
+         05 FP-FILTER-CITY    PIC X(20) VALUE SPACES.
+         05 FP-SORT-BY-BALANCE PIC X(01) VALUE 'N'.
+           88 FP-SORT-BY-BALANCE-YES VALUE 'Y'.
+       01 WS-FILTER-STATE     PIC X(15) VALUE SPACES.
+       01 WS-FILTER-CITY      PIC X(20) VALUE SPACES.
+       01 WS-SORT-SWITCH      PIC X(01) VALUE 'N'.
+         88 WS-SORT-BY-BALANCE VALUE 'Y'.
+      *
+       01 CONTROL-TOTALS.
+         05 WS-RECORD-COUNT   PIC 9(07) VALUE ZERO.
+         05 WS-BALANCE-TOTAL  PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+       01 UTIL-WORK-FIELDS.
+         05 WS-UTIL-PCT       PIC S9(3)V99 COMP-3 VALUE ZERO.
+      *
+       01 TRAILER-LINE.
+         05  FILLER            PIC X(8)  VALUE SPACES.
+         05  FILLER            PIC X(17) VALUE 'ACCOUNTS READ:   '.
+         05  TL-RECORD-COUNT-O PIC ZZZ,ZZ9.
+         05  FILLER            PIC X(10) VALUE SPACES.
+         05  FILLER            PIC X(17) VALUE 'BALANCE TOTAL:   '.
+         05  TL-BALANCE-TOTAL-O PIC $$,$$$,$$9.99.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
+           PERFORM GET-FILTER-PARM
+           IF WS-SORT-BY-BALANCE
+      *        sorts a copy of ACCT-REC into SORTED-ACCT-FILE so the
+      *        balance-sort filter never writes back over the master
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SW-ACCT-BALANCE
+                   USING ACCT-REC
+                   GIVING SORTED-ACCT-FILE
+               OPEN INPUT SORTED-ACCT-FILE
+           ELSE
+               OPEN INPUT ACCT-REC
+           END-IF
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT OVERLIMIT-FILE.
+      *
+       GET-FILTER-PARM.
+           OPEN INPUT CBLPARM
+           IF PARM-STATUS-OK
+               READ CBLPARM INTO FILTER-PARM-FIELDS
+                   AT END
+                       SET WS-PARM-EOF TO TRUE
+               END-READ
+               IF NOT WS-PARM-EOF
+                   MOVE FP-FILTER-STATE  TO WS-FILTER-STATE
+                   MOVE FP-FILTER-CITY   TO WS-FILTER-CITY
+                   MOVE FP-SORT-BY-BALANCE TO WS-SORT-SWITCH
+               END-IF
+               CLOSE CBLPARM
+           END-IF.
+      *
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
@@ -67,28 +180,94 @@
       *     been executed before.
       *     The loop starts at the next line with PERFORM UNTIL
             PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-RECORD
+            PERFORM ACCUMULATE-CONTROL-TOTALS
+            PERFORM CHECK-RECORD-FILTER
+            IF WS-RECORD-PASSES-FILTER
+                PERFORM WRITE-RECORD
+                PERFORM CHECK-OVER-LIMIT
+            END-IF
             PERFORM READ-RECORD
             END-PERFORM
            .
       *
        CLOSE-STOP.
-           CLOSE ACCT-REC.
+           PERFORM WRITE-TRAILER-LINE.
+           IF WS-SORT-BY-BALANCE
+               CLOSE SORTED-ACCT-FILE
+           ELSE
+               CLOSE ACCT-REC
+           END-IF
            CLOSE PRINT-LINE.
+           CLOSE OVERLIMIT-FILE.
            GOBACK.
       *
        READ-RECORD.
-           READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           IF WS-SORT-BY-BALANCE
+               READ SORTED-ACCT-FILE INTO ACCT-FIELDS
+               AT END MOVE 'Y' TO LASTREC
+               END-READ
+           ELSE
+               READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+               END-READ
+           END-IF.
       *
        WRITE-RECORD.
            MOVE ACCT-NO      TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
+           PERFORM CALCULATE-UTILIZATION-PCT.
+           MOVE WS-UTIL-PCT  TO  UTIL-PCT-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
            MOVE COMMENTS     TO  COMMENTS-O.
+           PERFORM MASK-ACCOUNT-NUMBER.
            WRITE PRINT-REC.
       *
+       MASK-ACCOUNT-NUMBER.
+      * leave only the last 4 digits of the account number visible
+           MOVE ALL 'X' TO ACCT-NO-O(1:4).
+      *
+       CALCULATE-UTILIZATION-PCT.
+           IF ACCT-LIMIT = ZERO
+               MOVE ZERO TO WS-UTIL-PCT
+           ELSE
+               COMPUTE WS-UTIL-PCT ROUNDED =
+                   (ACCT-BALANCE / ACCT-LIMIT) * 100
+           END-IF.
+      *
+       CHECK-RECORD-FILTER.
+           IF WS-FILTER-STATE = SPACES AND WS-FILTER-CITY = SPACES
+               SET WS-RECORD-PASSES-FILTER TO TRUE
+           ELSE
+               IF (WS-FILTER-STATE NOT = SPACES AND
+                   USA-STATE = WS-FILTER-STATE) OR
+                  (WS-FILTER-CITY NOT = SPACES AND
+                   CITY-COUNTY = WS-FILTER-CITY)
+                   SET WS-RECORD-PASSES-FILTER TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-FILTER-PASS-SWITCH
+               END-IF
+           END-IF.
+      *
+       CHECK-OVER-LIMIT.
+           IF ACCT-BALANCE > ACCT-LIMIT
+               MOVE ACCT-NO      TO OL-ACCT-NO
+               MOVE ACCT-LIMIT   TO OL-ACCT-LIMIT-O
+               MOVE ACCT-BALANCE TO OL-ACCT-BALANCE-O
+               COMPUTE OL-OVER-AMOUNT-O = ACCT-BALANCE - ACCT-LIMIT
+               MOVE LAST-NAME    TO OL-LAST-NAME-O
+               MOVE FIRST-NAME   TO OL-FIRST-NAME-O
+               WRITE OVER-LIMIT-REC
+           END-IF.
+      *
+       ACCUMULATE-CONTROL-TOTALS.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD ACCT-BALANCE TO WS-BALANCE-TOTAL.
+      *
+       WRITE-TRAILER-LINE.
+           MOVE WS-RECORD-COUNT  TO TL-RECORD-COUNT-O.
+           MOVE WS-BALANCE-TOTAL TO TL-BALANCE-TOTAL-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+      *
 
