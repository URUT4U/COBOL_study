@@ -16,8 +16,27 @@
        FILE-CONTROL.
       *     SELECT CUSTMAST ASSIGN TO CUSTMAST. 
       *     SELECT SALESRPT ASSIGN TO SALESRPT.
-           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT". 
-           SELECT SALESRPT ASSIGN TO "SALESRPT.OUT".
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CM-CUSTOMER-NUMBER
+                   FILE STATUS IS CUSTMAST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "RPTCKPT.DAT"
+                   FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT SALESRPT ASSIGN TO "SALESRPT.OUT"
+                   FILE STATUS IS SALESRPT-STATUS.
+           SELECT RPTPARM  ASSIGN TO "RPTPARM.DAT"
+                   FILE STATUS IS RPTPARM-STATUS.
+           SELECT DECLINE-RPT ASSIGN TO "DECLINE.OUT"
+                   FILE STATUS IS DECLINE-RPT-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK.TMP".
+           SELECT TOP20-FILE ASSIGN TO "TOP20.OUT".
+           SELECT CSV-EXTRACT ASSIGN TO "SALESRPT.CSV"
+                   FILE STATUS IS CSV-EXTRACT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECTS.OUT"
+                   FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT DUPCHECK-WORK-FILE ASSIGN TO "DUPCHK.TMP".
+           SELECT DUPCHECK-FILE ASSIGN TO "DUPCHK.OUT".
       * O ERRO ESTÁ NO FATO DE ESTARMOS TENTANDO DAR O MESMO NOME LÓGICO
       * (O NOME DO SELECT) QUANTO COMO O NOME DO FD E DO SELECT NÃO PODE
       ************************************************************************
@@ -36,10 +55,169 @@
        FD SALESRPT.
        01   PRINT-AREA  PIC X(132).
 
+      * ONE-CARD PARAMETER FILE THAT SETS THE DECLINE-EXCEPTION THRESHOLD.
+      * IF THE CARD IS MISSING, WS-DECLINE-THRESHOLD-PCT KEEPS ITS DEFAULT.
+       FD   RPTPARM.
+       01   PARM-RECORD.
+           05   PARM-DECLINE-PCT        PIC 9(3).
+
+       FD   DECLINE-RPT.
+       01   DECLINE-AREA  PIC X(132).
+
+      * WORK FILE USED TO SORT THE VALID SUBSET OF CUSTMAST BY
+      * CM-SALES-THIS-YTD DESCENDING FOR THE TOP-20 LEADERBOARD SECTION.
+      * 1310-SELECT-VALID-CUSTOMERS OPENS AND CLOSES CUSTMAST ITSELF,
+      * SO IT MUST RUN BEFORE CUSTMAST IS OPENED FOR THE MAIN
+      * CONTROL-BREAK PASS.
+       SD   SORT-WORK-FILE.
+       01   SORT-RECORD.
+           05   SR-BRANCH-NUMBER        PIC 9(2).
+           05   SR-SALESREP-NUMBER      PIC 9(2).
+           05   SR-CUSTOMER-NUMBER      PIC 9(5).
+           05   SR-CUSTOMER-NAME        PIC X(20).
+           05   SR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05   SR-SALES-LAST-YTD       PIC S9(5)V9(2).
+
+       FD   TOP20-FILE.
+       01   TOP20-RECORD.
+           05   T20-BRANCH-NUMBER       PIC 9(2).
+           05   T20-SALESREP-NUMBER     PIC 9(2).
+           05   T20-CUSTOMER-NUMBER     PIC 9(5).
+           05   T20-CUSTOMER-NAME       PIC X(20).
+           05   T20-SALES-THIS-YTD      PIC S9(5)V9(2).
+           05   T20-SALES-LAST-YTD      PIC S9(5)V9(2).
+
+      * DELIMITED EXTRACT BUILT FROM THE SAME CUSTMAST PASS, FOR LOADING
+      * INTO THE BI TOOL WITHOUT RETYPING NUMBERS OFF THE PRINTED REPORT.
+       FD   CSV-EXTRACT.
+       01   CSV-RECORD                  PIC X(80).
+
+       FD   REJECT-FILE.
+       01   REJECT-AREA                 PIC X(132).
+
+      * ONE-RECORD RESTART FILE. A NON-ZERO CKPT-LAST-CUSTOMER-NUMBER
+      * MEANS A PRIOR RUN WAS INTERRUPTED PAST THAT CUSTOMER AND THE
+      * SAVED TOTALS SHOULD BE RESTORED INSTEAD OF STARTING OVER.
+       FD   CHECKPOINT-FILE.
+       01   CHECKPOINT-RECORD.
+           05   CKPT-LAST-CUSTOMER-NUMBER    PIC 9(5).
+           05   CKPT-PAGE-COUNT              PIC S9(3).
+           05   CKPT-GRAND-TOTAL-THIS-YTD    PIC S9(7)V99.
+           05   CKPT-GRAND-TOTAL-LAST-YTD    PIC S9(7)V99.
+           05   CKPT-BRANCH-NUMBER           PIC 9(2).
+           05   CKPT-SALESREP-NUMBER         PIC 9(2).
+           05   CKPT-SALESREP-TOTAL-THIS-YTD PIC S9(6)V99.
+           05   CKPT-SALESREP-TOTAL-LAST-YTD PIC S9(6)V99.
+           05   CKPT-BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99.
+           05   CKPT-BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99.
+
+      * WORK FILE USED TO SORT A COPY OF CUSTMAST BY CM-CUSTOMER-NUMBER
+      * SO ADJACENT DUPLICATE CUSTOMER NUMBERS CAN BE DETECTED BEFORE
+      * THE MAIN PASS BEGINS.
+       SD   DUPCHECK-WORK-FILE.
+       01   DUPCHECK-SORT-RECORD.
+           05   DC-BRANCH-NUMBER        PIC 9(2).
+           05   DC-SALESREP-NUMBER      PIC 9(2).
+           05   DC-CUSTOMER-NUMBER      PIC 9(5).
+           05   DC-CUSTOMER-NAME        PIC X(20).
+           05   DC-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05   DC-SALES-LAST-YTD       PIC S9(5)V9(2).
+
+       FD   DUPCHECK-FILE.
+       01   DUPCHECK-RECORD.
+           05   DCF-BRANCH-NUMBER       PIC 9(2).
+           05   DCF-SALESREP-NUMBER     PIC 9(2).
+           05   DCF-CUSTOMER-NUMBER     PIC 9(5).
+           05   DCF-CUSTOMER-NAME       PIC X(20).
+           05   DCF-SALES-THIS-YTD      PIC S9(5)V9(2).
+           05   DCF-SALES-LAST-YTD      PIC S9(5)V9(2).
+
        WORKING-STORAGE SECTION.
-       
+
+       77   WS-MIN-BRANCH               PIC 9(2)     VALUE 01.
+       77   WS-MAX-BRANCH               PIC 9(2)     VALUE 20.
+       77   WS-MIN-SALESREP             PIC 9(2)     VALUE 01.
+       77   WS-MAX-SALESREP             PIC 9(2)     VALUE 99.
+
+       77   DUPCHECK-EOF-SWITCH         PIC X        VALUE "N".
+           88   DUPCHECK-EOF                         VALUE "Y".
+
+       77   WS-PREVIOUS-CUSTOMER-NUMBER PIC 9(5)     VALUE ZERO.
+       77   WS-DUP-COUNT                PIC 9(3)     VALUE ZERO.
+       77   WS-DUP-INDEX                PIC 9(3)     VALUE ZERO.
+       77   WS-DUP-FOUND-SWITCH         PIC X        VALUE "N".
+           88   WS-DUP-FOUND                         VALUE "Y".
+
+       01   WS-DUP-TABLE.
+           05   WS-DUP-CUSTOMER-NUMBER  PIC 9(5)     OCCURS 100 TIMES.
+
+       01   WS-RECORD-VALID-SWITCH      PIC X        VALUE "Y".
+           88   WS-RECORD-VALID                      VALUE "Y".
+
+       01   WS-REJECT-REASON-CODE       PIC 9(2)     VALUE ZERO.
+       01   WS-REJECT-REASON-TEXT       PIC X(30)    VALUE SPACES.
+
+       01   REJECT-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   RJL-CUSTOMER-NUMBER     PIC 9(5).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   RJL-CUSTOMER-NAME       PIC X(20).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   RJL-REASON-CODE         PIC 9(2).
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   RJL-REASON-TEXT         PIC X(30).
+           05   FILLER                  PIC X(65)    VALUE SPACES.
+
+       01   CSV-DETAIL-LINE.
+           05   CSV-CUSTOMER-NUMBER     PIC 9(5).
+           05   FILLER                  PIC X        VALUE ",".
+           05   CSV-CUSTOMER-NAME       PIC X(20).
+           05   FILLER                  PIC X        VALUE ",".
+           05   CSV-SALES-THIS-YTD      PIC -(6)9.99.
+           05   FILLER                  PIC X        VALUE ",".
+           05   CSV-SALES-LAST-YTD      PIC -(6)9.99.
+
+       77   TOP20-EOF-SWITCH            PIC X        VALUE "N".
+           88   TOP20-EOF                            VALUE "Y".
+
+       77   T20-RANK                    PIC 9(2)     VALUE ZERO.
+
        77   CUSTMAST-EOF-SWITCH         PIC X        VALUE "N".
-           
+           88   CUSTMAST-EOF                         VALUE "Y".
+
+       77   CUSTMAST-STATUS             PIC X(2)     VALUE "00".
+           88   CUSTMAST-OK                          VALUE "00".
+
+       77   CHECKPOINT-STATUS           PIC X(2)     VALUE "00".
+           88   CHECKPOINT-OK                        VALUE "00".
+
+       77   CHECKPOINT-EOF-SWITCH       PIC X        VALUE "N".
+           88   CHECKPOINT-EOF                       VALUE "Y".
+
+       77   WS-CHECKPOINT-INTERVAL-PAGES PIC 9(2)    VALUE 5.
+       77   WS-LAST-CUSTOMER-PROCESSED  PIC 9(5)     VALUE ZERO.
+
+       77   WS-RESTART-SWITCH           PIC X        VALUE "N".
+           88   WS-RESTART-REQUESTED                 VALUE "Y".
+       77   WS-RESTART-CUSTOMER-NUMBER  PIC 9(5)     VALUE ZERO.
+
+       77   RPTPARM-EOF-SWITCH          PIC X        VALUE "N".
+           88   RPTPARM-EOF                          VALUE "Y".
+
+       77   RPTPARM-STATUS              PIC X(2)     VALUE "00".
+           88   RPTPARM-OK                           VALUE "00".
+
+       77   SALESRPT-STATUS             PIC X(2)     VALUE "00".
+           88   SALESRPT-OK                          VALUE "00".
+       77   DECLINE-RPT-STATUS          PIC X(2)     VALUE "00".
+           88   DECLINE-RPT-OK                       VALUE "00".
+       77   CSV-EXTRACT-STATUS          PIC X(2)     VALUE "00".
+           88   CSV-EXTRACT-OK                       VALUE "00".
+       77   REJECT-FILE-STATUS          PIC X(2)     VALUE "00".
+           88   REJECT-FILE-OK                       VALUE "00".
+
+       77   WS-DECLINE-THRESHOLD-PCT    PIC 9(3)     VALUE 20.
+
        01   PRINT-FIELDS.
            05   PAGE-COUNT              PIC S9(3)    VALUE ZERO.
            05   LINES-ON-PAGE           PIC S9(3)    VALUE +55.
@@ -58,7 +236,580 @@
            05   CD-MINUTES              PIC 99.
            05   FILLER                  PIC X(9).
 
+       01   TOP20-TITLE-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(19)    VALUE
+                    "TOP 20 CUSTOMERS".
+           05   FILLER                  PIC X(111)   VALUE SPACES.
+
+       01   TOP20-COLUMN-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(5)     VALUE "RANK".
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(5)     VALUE "CUST#".
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   FILLER                  PIC X(20)    VALUE
+                    "CUSTOMER NAME".
+           05   FILLER                  PIC X(4)     VALUE SPACES.
+           05   FILLER                  PIC X(8)     VALUE "THIS YTD".
+           05   FILLER                  PIC X(83)    VALUE SPACES.
+
+       01   TOP20-DETAIL-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   T20L-RANK               PIC Z9.
+           05   FILLER                  PIC X(5)     VALUE SPACES.
+           05   T20L-CUSTOMER-NUMBER    PIC 9(5).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   T20L-CUSTOMER-NAME      PIC X(20).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   T20L-SALES-THIS-YTD     PIC ZZ,ZZ9.99.
+           05   FILLER                  PIC X(64)    VALUE SPACES.
+
+       01   HEADING-LINE-1.
+           05   FILLER                  PIC X(22)    VALUE
+                    "CUSTOMER SALES REPORT".
+           05   FILLER                  PIC X(28)    VALUE SPACES.
+           05   FILLER                  PIC X(11)    VALUE "RUN DATE: ".
+           05   HL1-MONTH               PIC 99.
+           05   FILLER                  PIC X        VALUE "/".
+           05   HL1-DAY                 PIC 99.
+           05   FILLER                  PIC X        VALUE "/".
+           05   HL1-YEAR                PIC 9999.
+           05   FILLER                  PIC X(20)    VALUE SPACES.
+           05   FILLER                  PIC X(6)     VALUE "PAGE: ".
+           05   HL1-PAGE-COUNT          PIC ZZ9.
+           05   FILLER                  PIC X(33)    VALUE SPACES.
+
+       01   HEADING-LINE-2.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(5)     VALUE "CUST#".
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   FILLER                  PIC X(20)    VALUE
+                    "CUSTOMER NAME".
+           05   FILLER                  PIC X(4)     VALUE SPACES.
+           05   FILLER                  PIC X(8)     VALUE "THIS YTD".
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   FILLER                  PIC X(8)     VALUE "LAST YTD".
+           05   FILLER                  PIC X(79)    VALUE SPACES.
+
+      * CONTROL-BREAK FIELDS FOR THE SALESREP-WITHIN-BRANCH ROLLUP
+       01   CONTROL-FIELDS.
+           05   CF-FIRST-RECORD-SWITCH  PIC X        VALUE "Y".
+               88   CF-FIRST-RECORD                  VALUE "Y".
+           05   CF-BRANCH-NUMBER        PIC 9(2)     VALUE ZERO.
+           05   CF-SALESREP-NUMBER      PIC 9(2)     VALUE ZERO.
+
+       01   SUBTOTAL-FIELDS.
+           05   SALESREP-TOTAL-THIS-YTD PIC S9(6)V99 VALUE ZERO.
+           05   SALESREP-TOTAL-LAST-YTD PIC S9(6)V99 VALUE ZERO.
+           05   BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99 VALUE ZERO.
+           05   BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99 VALUE ZERO.
+
+       01   DETAIL-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   DL-CUSTOMER-NUMBER      PIC 9(5).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DL-CUSTOMER-NAME        PIC X(20).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DL-SALES-THIS-YTD       PIC ZZ,ZZ9.99.
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DL-SALES-LAST-YTD       PIC ZZ,ZZ9.99.
+           05   FILLER                  PIC X(63)    VALUE SPACES.
+
+       01   SALESREP-TOTAL-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(15)    VALUE
+                    "SALESREP TOTAL ".
+           05   STL-BRANCH-NUMBER       PIC 9(2).
+           05   FILLER                  PIC X(1)     VALUE "-".
+           05   STL-SALESREP-NUMBER     PIC 9(2).
+           05   FILLER                  PIC X(10)    VALUE SPACES.
+           05   STL-SALES-THIS-YTD      PIC ZZZ,ZZ9.99.
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   STL-SALES-LAST-YTD      PIC ZZZ,ZZ9.99.
+           05   FILLER                  PIC X(72)    VALUE SPACES.
+
+       01   BRANCH-TOTAL-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(15)    VALUE
+                    "BRANCH TOTAL   ".
+           05   BTL-BRANCH-NUMBER       PIC 9(2).
+           05   FILLER                  PIC X(13)    VALUE SPACES.
+           05   BTL-SALES-THIS-YTD      PIC ZZZ,ZZ9.99.
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   BTL-SALES-LAST-YTD      PIC ZZZ,ZZ9.99.
+           05   FILLER                  PIC X(72)    VALUE SPACES.
+
+      * ONE LINE PER CUSTOMER WHOSE THIS-YTD SALES HAVE DECLINED MORE THAN
+      * WS-DECLINE-THRESHOLD-PCT AGAINST LAST-YTD SALES.
+       01   DECLINE-EXCEPTION-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   DEL-CUSTOMER-NUMBER     PIC 9(5).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DEL-CUSTOMER-NAME       PIC X(20).
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DEL-SALES-THIS-YTD      PIC ZZ,ZZ9.99.
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DEL-SALES-LAST-YTD      PIC ZZ,ZZ9.99.
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   DEL-DECLINE-PCT         PIC ZZ9.99.
+           05   FILLER                  PIC X(1)     VALUE "%".
+           05   FILLER                  PIC X(57)    VALUE SPACES.
+
+       01   DECLINE-WORK-FIELDS.
+           05   DW-DECLINE-PCT          PIC S9(5)V99 VALUE ZERO.
+
+       01   GRAND-TOTAL-LINE.
+           05   FILLER                  PIC X(2)     VALUE SPACES.
+           05   FILLER                  PIC X(15)    VALUE
+                    "GRAND TOTAL    ".
+           05   FILLER                  PIC X(15)    VALUE SPACES.
+           05   GTL-SALES-THIS-YTD      PIC ZZZ,ZZ9.99.
+           05   FILLER                  PIC X(3)     VALUE SPACES.
+           05   GTL-SALES-LAST-YTD      PIC ZZZ,ZZ9.99.
+           05   FILLER                  PIC X(72)    VALUE SPACES.
+
       ************************************************************************
        PROCEDURE DIVISION.
 
        000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-CUSTMAST.
+           PERFORM 3000-PROCESS-CUSTMAST-RECORD
+               UNTIL CUSTMAST-EOF.
+           PERFORM 4000-TERMINATE.
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1500-CHECK-FOR-RESTART
+           PERFORM 1050-OPEN-REPORT-FILES
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME
+           PERFORM 1100-GET-PARAMETERS
+           PERFORM 1400-BUILD-DUPLICATE-TABLE
+           IF NOT WS-RESTART-REQUESTED
+               PERFORM 1300-BUILD-TOP20-SECTION
+           END-IF
+           OPEN INPUT CUSTMAST
+           IF NOT CUSTMAST-OK
+               DISPLAY "RPT1000: UNABLE TO OPEN CUSTMAST, STATUS = "
+                   CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-RESTART-REQUESTED
+               MOVE WS-RESTART-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+               START CUSTMAST
+                   KEY IS GREATER THAN CM-CUSTOMER-NUMBER
+                   INVALID KEY
+                       SET CUSTMAST-EOF TO TRUE
+               END-START
+           END-IF.
+
+      * A RESTART RUN EXTENDS THE REPORT/EXTRACT FILES SO THE LINES
+      * PRINTED BEFORE THE CHECKPOINT SURVIVE; A FIRST RUN (OR ONE
+      * WHERE EXTEND FAILS BECAUSE THE FILE DOESN'T EXIST YET) OPENS
+      * THEM FRESH, THE WAY REGISTRY-FILE DOES IN ONLINE.
+       1050-OPEN-REPORT-FILES.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND SALESRPT
+                           DECLINE-RPT
+                           CSV-EXTRACT
+                           REJECT-FILE
+               IF NOT SALESRPT-OK
+                   OPEN OUTPUT SALESRPT
+               END-IF
+               IF NOT DECLINE-RPT-OK
+                   OPEN OUTPUT DECLINE-RPT
+               END-IF
+               IF NOT CSV-EXTRACT-OK
+                   OPEN OUTPUT CSV-EXTRACT
+               END-IF
+               IF NOT REJECT-FILE-OK
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SALESRPT
+                           DECLINE-RPT
+                           CSV-EXTRACT
+                           REJECT-FILE
+           END-IF.
+
+      * READS THE ONE-RECORD CHECKPOINT FILE LEFT BY AN INTERRUPTED RUN.
+      * A NON-ZERO CKPT-LAST-CUSTOMER-NUMBER MEANS WE SHOULD PICK UP
+      * READING CUSTMAST RIGHT AFTER THAT CUSTOMER, WITH THE TOTALS AND
+      * CONTROL-BREAK FIELDS RESTORED TO WHERE THE PRIOR RUN LEFT THEM.
+       1500-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET CHECKPOINT-EOF TO TRUE
+               END-READ
+               IF NOT CHECKPOINT-EOF
+                  AND CKPT-LAST-CUSTOMER-NUMBER > ZERO
+                   SET WS-RESTART-REQUESTED TO TRUE
+                   MOVE CKPT-LAST-CUSTOMER-NUMBER
+                       TO WS-RESTART-CUSTOMER-NUMBER
+                   MOVE CKPT-PAGE-COUNT TO PAGE-COUNT
+                   MOVE CKPT-GRAND-TOTAL-THIS-YTD
+                       TO GRAND-TOTAL-THIS-YTD
+                   MOVE CKPT-GRAND-TOTAL-LAST-YTD
+                       TO GRAND-TOTAL-LAST-YTD
+                   MOVE CKPT-BRANCH-NUMBER   TO CF-BRANCH-NUMBER
+                   MOVE CKPT-SALESREP-NUMBER TO CF-SALESREP-NUMBER
+                   MOVE CKPT-SALESREP-TOTAL-THIS-YTD
+                       TO SALESREP-TOTAL-THIS-YTD
+                   MOVE CKPT-SALESREP-TOTAL-LAST-YTD
+                       TO SALESREP-TOTAL-LAST-YTD
+                   MOVE CKPT-BRANCH-TOTAL-THIS-YTD
+                       TO BRANCH-TOTAL-THIS-YTD
+                   MOVE CKPT-BRANCH-TOTAL-LAST-YTD
+                       TO BRANCH-TOTAL-LAST-YTD
+                   MOVE "N" TO CF-FIRST-RECORD-SWITCH
+                   DISPLAY "RPT1000: RESUMING AFTER CUSTOMER "
+                       WS-RESTART-CUSTOMER-NUMBER
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * SORTS A COPY OF CUSTMAST BY CM-CUSTOMER-NUMBER SO ADJACENT
+      * DUPLICATE KEYS CAN BE FOUND BEFORE THE MAIN PASS BEGINS.
+       1400-BUILD-DUPLICATE-TABLE.
+           SORT DUPCHECK-WORK-FILE
+               ON ASCENDING KEY DC-CUSTOMER-NUMBER
+               USING CUSTMAST
+               GIVING DUPCHECK-FILE
+           OPEN INPUT DUPCHECK-FILE
+           MOVE ZERO TO WS-PREVIOUS-CUSTOMER-NUMBER
+           READ DUPCHECK-FILE
+               AT END
+                   SET DUPCHECK-EOF TO TRUE
+           END-READ
+           PERFORM 1410-CHECK-FOR-DUPLICATE UNTIL DUPCHECK-EOF
+           CLOSE DUPCHECK-FILE.
+
+       1410-CHECK-FOR-DUPLICATE.
+           IF DCF-CUSTOMER-NUMBER = WS-PREVIOUS-CUSTOMER-NUMBER
+               PERFORM 1420-ADD-DUPLICATE-IF-NEW
+           END-IF
+           MOVE DCF-CUSTOMER-NUMBER TO WS-PREVIOUS-CUSTOMER-NUMBER
+           READ DUPCHECK-FILE
+               AT END
+                   SET DUPCHECK-EOF TO TRUE
+           END-READ.
+
+       1420-ADD-DUPLICATE-IF-NEW.
+           MOVE "N" TO WS-DUP-FOUND-SWITCH
+           PERFORM VARYING WS-DUP-INDEX FROM 1 BY 1
+               UNTIL WS-DUP-INDEX > WS-DUP-COUNT
+               IF WS-DUP-CUSTOMER-NUMBER(WS-DUP-INDEX)
+                       = DCF-CUSTOMER-NUMBER
+                   SET WS-DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-DUP-FOUND AND WS-DUP-COUNT < 100
+               ADD 1 TO WS-DUP-COUNT
+               MOVE DCF-CUSTOMER-NUMBER
+                   TO WS-DUP-CUSTOMER-NUMBER(WS-DUP-COUNT)
+           END-IF.
+
+      * SORTS THE SAME VALID SUBSET OF CUSTMAST USED BY THE MAIN PASS
+      * BY CM-SALES-THIS-YTD DESCENDING AND PRINTS THE TOP 20 CUSTOMERS
+      * AHEAD OF THE DETAIL LISTING. AN INPUT PROCEDURE IS USED, RATHER
+      * THAN SORTING CUSTMAST DIRECTLY, SO RECORDS WITH AN OUT-OF-RANGE
+      * BRANCH/SALESREP NUMBER OR A DUPLICATE CUSTOMER NUMBER (SEE
+      * 3050-VALIDATE-CUSTMAST-RECORD) NEVER MAKE THE LEADERBOARD, THE
+      * SAME AS THEY NEVER REACH THE DETAIL, DECLINE, OR CSV OUTPUTS.
+      * 1400-BUILD-DUPLICATE-TABLE MUST RUN BEFORE THIS PARAGRAPH.
+       1300-BUILD-TOP20-SECTION.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SR-SALES-THIS-YTD
+               INPUT PROCEDURE IS 1310-SELECT-VALID-CUSTOMERS
+               GIVING TOP20-FILE
+           PERFORM 1350-PRINT-TOP20-SECTION.
+
+      * FEEDS ONLY VALID CUSTMAST RECORDS TO THE SORT, OPENING AND
+      * CLOSING CUSTMAST ITSELF SINCE AN INPUT PROCEDURE (UNLIKE USING)
+      * DOES NOT MANAGE THE FILE FOR US.
+       1310-SELECT-VALID-CUSTOMERS.
+           OPEN INPUT CUSTMAST
+           MOVE "N" TO CUSTMAST-EOF-SWITCH
+           PERFORM 1320-READ-AND-RELEASE-CUSTMAST
+               UNTIL CUSTMAST-EOF
+           CLOSE CUSTMAST
+           MOVE "N" TO CUSTMAST-EOF-SWITCH.
+
+       1320-READ-AND-RELEASE-CUSTMAST.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   SET CUSTMAST-EOF TO TRUE
+           END-READ
+           IF NOT CUSTMAST-EOF
+               PERFORM 3050-VALIDATE-CUSTMAST-RECORD
+               IF WS-RECORD-VALID
+                   MOVE CM-BRANCH-NUMBER   TO SR-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO SR-SALESREP-NUMBER
+                   MOVE CM-CUSTOMER-NUMBER TO SR-CUSTOMER-NUMBER
+                   MOVE CM-CUSTOMER-NAME   TO SR-CUSTOMER-NAME
+                   MOVE CM-SALES-THIS-YTD  TO SR-SALES-THIS-YTD
+                   MOVE CM-SALES-LAST-YTD  TO SR-SALES-LAST-YTD
+                   RELEASE SORT-RECORD
+               END-IF
+           END-IF.
+
+       1350-PRINT-TOP20-SECTION.
+           OPEN INPUT TOP20-FILE
+           MOVE ZERO TO T20-RANK
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM TOP20-TITLE-LINE
+           ADD 1 TO LINES-COUNT
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM TOP20-COLUMN-LINE
+           ADD 1 TO LINES-COUNT
+           READ TOP20-FILE
+               AT END
+                   SET TOP20-EOF TO TRUE
+           END-READ
+           PERFORM 1360-PRINT-TOP20-DETAIL
+               UNTIL TOP20-EOF OR T20-RANK = 20
+           CLOSE TOP20-FILE.
+
+       1360-PRINT-TOP20-DETAIL.
+           ADD 1 TO T20-RANK
+           MOVE T20-RANK            TO T20L-RANK
+           MOVE T20-CUSTOMER-NUMBER TO T20L-CUSTOMER-NUMBER
+           MOVE T20-CUSTOMER-NAME   TO T20L-CUSTOMER-NAME
+           MOVE T20-SALES-THIS-YTD  TO T20L-SALES-THIS-YTD
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM TOP20-DETAIL-LINE
+           ADD 1 TO LINES-COUNT
+           READ TOP20-FILE
+               AT END
+                   SET TOP20-EOF TO TRUE
+           END-READ.
+
+      * PRINTS THE TWO-LINE PAGE HEADING AND RESETS LINES-COUNT. THE
+      * INITIAL VALUE OF LINES-COUNT (+99) FORCES THIS TO FIRE BEFORE
+      * THE FIRST DETAIL LINE IS WRITTEN.
+       1200-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT
+           MOVE CD-MONTH  TO HL1-MONTH
+           MOVE CD-DAY    TO HL1-DAY
+           MOVE CD-YEAR   TO HL1-YEAR
+           MOVE PAGE-COUNT TO HL1-PAGE-COUNT
+           IF PAGE-COUNT > 1
+               WRITE PRINT-AREA FROM HEADING-LINE-1
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE PRINT-AREA FROM HEADING-LINE-1
+                   AFTER ADVANCING 0 LINES
+           END-IF
+           WRITE PRINT-AREA FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES
+           MOVE 2 TO LINES-COUNT
+           IF FUNCTION MOD(PAGE-COUNT, WS-CHECKPOINT-INTERVAL-PAGES) = 0
+               PERFORM 1250-WRITE-CHECKPOINT
+           END-IF.
+
+      * SAVES THE LAST CUSTOMER PROCESSED AND THE RUNNING TOTALS SO AN
+      * ABENDED RUN CAN RESTART FROM 1500-CHECK-FOR-RESTART INSTEAD OF
+      * REPRINTING THE WHOLE REPORT.
+       1250-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-CUSTOMER-PROCESSED TO CKPT-LAST-CUSTOMER-NUMBER
+           MOVE PAGE-COUNT               TO CKPT-PAGE-COUNT
+           MOVE GRAND-TOTAL-THIS-YTD     TO CKPT-GRAND-TOTAL-THIS-YTD
+           MOVE GRAND-TOTAL-LAST-YTD     TO CKPT-GRAND-TOTAL-LAST-YTD
+           MOVE CF-BRANCH-NUMBER         TO CKPT-BRANCH-NUMBER
+           MOVE CF-SALESREP-NUMBER       TO CKPT-SALESREP-NUMBER
+           MOVE SALESREP-TOTAL-THIS-YTD  TO CKPT-SALESREP-TOTAL-THIS-YTD
+           MOVE SALESREP-TOTAL-LAST-YTD  TO CKPT-SALESREP-TOTAL-LAST-YTD
+           MOVE BRANCH-TOTAL-THIS-YTD    TO CKPT-BRANCH-TOTAL-THIS-YTD
+           MOVE BRANCH-TOTAL-LAST-YTD    TO CKPT-BRANCH-TOTAL-LAST-YTD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * CLEARS THE CHECKPOINT FILE AT A CLEAN END OF RUN SO THE NEXT RUN
+      * DOES NOT MISTAKE A COMPLETED REPORT FOR AN INTERRUPTED ONE.
+       1260-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * PAGE-BREAK CHECK PERFORMED BEFORE EVERY REPORT LINE IS WRITTEN.
+       3350-CHECK-PAGE-BREAK.
+           IF LINES-COUNT >= LINES-ON-PAGE
+               PERFORM 1200-PRINT-HEADINGS
+           END-IF.
+
+       1100-GET-PARAMETERS.
+           OPEN INPUT RPTPARM
+           IF RPTPARM-OK
+               READ RPTPARM
+                   AT END
+                       SET RPTPARM-EOF TO TRUE
+               END-READ
+               IF NOT RPTPARM-EOF
+                   MOVE PARM-DECLINE-PCT TO WS-DECLINE-THRESHOLD-PCT
+               END-IF
+               CLOSE RPTPARM
+           END-IF.
+
+       2000-READ-CUSTMAST.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   SET CUSTMAST-EOF TO TRUE
+           END-READ.
+
+       3000-PROCESS-CUSTMAST-RECORD.
+           PERFORM 3050-VALIDATE-CUSTMAST-RECORD
+           IF WS-RECORD-VALID
+               IF CF-FIRST-RECORD
+                   MOVE CM-BRANCH-NUMBER   TO CF-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO CF-SALESREP-NUMBER
+                   MOVE "N" TO CF-FIRST-RECORD-SWITCH
+               ELSE
+                   IF CM-BRANCH-NUMBER NOT = CF-BRANCH-NUMBER
+                       PERFORM 3100-SALESREP-BREAK
+                       PERFORM 3200-BRANCH-BREAK
+                       MOVE CM-BRANCH-NUMBER   TO CF-BRANCH-NUMBER
+                       MOVE CM-SALESREP-NUMBER TO CF-SALESREP-NUMBER
+                   ELSE
+                       IF CM-SALESREP-NUMBER NOT = CF-SALESREP-NUMBER
+                           PERFORM 3100-SALESREP-BREAK
+                           MOVE CM-SALESREP-NUMBER TO CF-SALESREP-NUMBER
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 3300-PRINT-DETAIL-LINE
+               PERFORM 3400-CHECK-DECLINE-EXCEPTION
+               PERFORM 3500-WRITE-CSV-EXTRACT
+               ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD
+               ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD
+               MOVE CM-CUSTOMER-NUMBER TO WS-LAST-CUSTOMER-PROCESSED
+           ELSE
+               PERFORM 3070-WRITE-REJECT-LINE
+           END-IF
+           PERFORM 2000-READ-CUSTMAST.
+
+      * REJECTS RECORDS WITH AN OUT-OF-RANGE BRANCH/SALESREP NUMBER OR A
+      * DUPLICATE CUSTOMER NUMBER SO THEY NEVER REACH THE TOTALS.
+       3050-VALIDATE-CUSTMAST-RECORD.
+           MOVE "Y" TO WS-RECORD-VALID-SWITCH
+           MOVE ZERO TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           IF CM-BRANCH-NUMBER < WS-MIN-BRANCH
+              OR CM-BRANCH-NUMBER > WS-MAX-BRANCH
+               MOVE "N" TO WS-RECORD-VALID-SWITCH
+               MOVE 01 TO WS-REJECT-REASON-CODE
+               MOVE "BRANCH NUMBER OUT OF RANGE"
+                   TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF CM-SALESREP-NUMBER < WS-MIN-SALESREP
+                  OR CM-SALESREP-NUMBER > WS-MAX-SALESREP
+                   MOVE "N" TO WS-RECORD-VALID-SWITCH
+                   MOVE 02 TO WS-REJECT-REASON-CODE
+                   MOVE "SALESREP NUMBER OUT OF RANGE"
+                       TO WS-REJECT-REASON-TEXT
+               ELSE
+                   PERFORM 3060-CHECK-DUPLICATE-CUSTOMER
+               END-IF
+           END-IF.
+
+       3060-CHECK-DUPLICATE-CUSTOMER.
+           MOVE "N" TO WS-DUP-FOUND-SWITCH
+           PERFORM VARYING WS-DUP-INDEX FROM 1 BY 1
+               UNTIL WS-DUP-INDEX > WS-DUP-COUNT
+               IF WS-DUP-CUSTOMER-NUMBER(WS-DUP-INDEX)
+                       = CM-CUSTOMER-NUMBER
+                   SET WS-DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-DUP-FOUND
+               MOVE "N" TO WS-RECORD-VALID-SWITCH
+               MOVE 03 TO WS-REJECT-REASON-CODE
+               MOVE "DUPLICATE CUSTOMER NUMBER"
+                   TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       3070-WRITE-REJECT-LINE.
+           MOVE CM-CUSTOMER-NUMBER  TO RJL-CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME    TO RJL-CUSTOMER-NAME
+           MOVE WS-REJECT-REASON-CODE TO RJL-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO RJL-REASON-TEXT
+           WRITE REJECT-AREA FROM REJECT-LINE.
+
+       3100-SALESREP-BREAK.
+           MOVE CF-BRANCH-NUMBER        TO STL-BRANCH-NUMBER
+           MOVE CF-SALESREP-NUMBER      TO STL-SALESREP-NUMBER
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM SALESREP-TOTAL-LINE
+           ADD 1 TO LINES-COUNT
+           ADD SALESREP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD
+           ADD SALESREP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD
+                        SALESREP-TOTAL-LAST-YTD.
+
+       3200-BRANCH-BREAK.
+           MOVE CF-BRANCH-NUMBER      TO BTL-BRANCH-NUMBER
+           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD
+           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM BRANCH-TOTAL-LINE
+           ADD 1 TO LINES-COUNT
+           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD
+           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD
+                        BRANCH-TOTAL-LAST-YTD.
+
+       3300-PRINT-DETAIL-LINE.
+           MOVE CM-CUSTOMER-NUMBER TO DL-CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME   TO DL-CUSTOMER-NAME
+           MOVE CM-SALES-THIS-YTD  TO DL-SALES-THIS-YTD
+           MOVE CM-SALES-LAST-YTD  TO DL-SALES-LAST-YTD
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM DETAIL-LINE
+           ADD 1 TO LINES-COUNT.
+
+       3500-WRITE-CSV-EXTRACT.
+           MOVE CM-CUSTOMER-NUMBER TO CSV-CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME   TO CSV-CUSTOMER-NAME
+           MOVE CM-SALES-THIS-YTD  TO CSV-SALES-THIS-YTD
+           MOVE CM-SALES-LAST-YTD  TO CSV-SALES-LAST-YTD
+           WRITE CSV-RECORD FROM CSV-DETAIL-LINE.
+
+      * WRITES A DECLINE-EXCEPTION-LINE WHEN THIS-YTD SALES ARE DOWN MORE
+      * THAN WS-DECLINE-THRESHOLD-PCT AGAINST LAST-YTD SALES. CUSTOMERS
+      * WITH NO LAST-YTD SALES ARE NOT A "DECLINE" AND ARE SKIPPED.
+       3400-CHECK-DECLINE-EXCEPTION.
+           IF CM-SALES-LAST-YTD > ZERO
+               COMPUTE DW-DECLINE-PCT ROUNDED =
+                   ((CM-SALES-LAST-YTD - CM-SALES-THIS-YTD) /
+                    CM-SALES-LAST-YTD) * 100
+               IF DW-DECLINE-PCT > WS-DECLINE-THRESHOLD-PCT
+                   MOVE CM-CUSTOMER-NUMBER TO DEL-CUSTOMER-NUMBER
+                   MOVE CM-CUSTOMER-NAME   TO DEL-CUSTOMER-NAME
+                   MOVE CM-SALES-THIS-YTD  TO DEL-SALES-THIS-YTD
+                   MOVE CM-SALES-LAST-YTD  TO DEL-SALES-LAST-YTD
+                   MOVE DW-DECLINE-PCT     TO DEL-DECLINE-PCT
+                   WRITE DECLINE-AREA FROM DECLINE-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
+       4000-TERMINATE.
+           PERFORM 3100-SALESREP-BREAK
+           PERFORM 3200-BRANCH-BREAK
+           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD
+           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD
+           PERFORM 3350-CHECK-PAGE-BREAK
+           WRITE PRINT-AREA FROM GRAND-TOTAL-LINE
+           ADD 1 TO LINES-COUNT
+           PERFORM 1260-CLEAR-CHECKPOINT
+           CLOSE CUSTMAST
+                 SALESRPT
+                 DECLINE-RPT
+                 CSV-EXTRACT
+                 REJECT-FILE.
