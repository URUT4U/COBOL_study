@@ -1,7 +1,10 @@
       ************************************************************************
       * Author: Nathan Ranna
       * Date: xx/xx/xxxx
-      * Purpose:
+      * Purpose: Standard batch job skeleton - clone this to start a new
+      *          job with a working report banner, PARM handling, a
+      *          checkpoint/restart pattern, and a control-total trailer
+      *          already wired up.
       * Tectonic:
       ************************************************************************
        IDENTIFICATION DIVISION.
@@ -15,8 +18,14 @@
 
        FILE-CONTROL.
 
-           SELECT INPFILE ASSIGN TO "INPUT.DAT". 
-           SELECT OUTFILE ASSIGN TO "OUTPUT.OUT".
+           SELECT INPFILE ASSIGN TO "INPUT.DAT"
+                   FILE STATUS IS INPFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO "OUTPUT.OUT"
+                   FILE STATUS IS OUTFILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT.DAT"
+                   FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "BATCH.CTL"
+                   FILE STATUS IS CONTROL-STATUS.
 
       ************************************************************************
        DATA DIVISION.
@@ -31,12 +40,29 @@
        FD   OUTFILE.
        01   PRINT-AREA  PIC X(132).
 
+      * ONE-RECORD RESTART FILE. A NON-ZERO CKPT-RECORDS-READ MEANS A
+      * PRIOR RUN WAS INTERRUPTED PAST THAT MANY INPFILE RECORDS AND
+      * THE COUNTS SHOULD BE RESTORED INSTEAD OF STARTING OVER.
+       FD   CHECKPOINT-FILE.
+       01   CHECKPOINT-RECORD.
+           05   CKPT-RECORDS-READ       PIC 9(6).
+           05   CKPT-RECORDS-WRITTEN    PIC 9(6).
+           05   CKPT-PAGE-COUNT         PIC S9(3).
+
+      * ONE-RECORD CONTROL-TOTAL TRAILER LEFT AT THE END OF A CLEAN RUN
+      * SO THE OUTPUT COUNT CAN BE RECONCILED AGAINST INPFILE.
+       FD   CONTROL-FILE.
+       01   CONTROL-RECORD.
+           05   CTL-RECORDS-READ        PIC 9(6).
+           05   CTL-RECORDS-WRITTEN     PIC 9(6).
+           05   CTL-RUN-DATE            PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       
+
        01   WS-FLAGS.
            05 EOF-SWITCH                PIC X        VALUE "N".
                88 END-OF-FILE                        VALUE "Y".
-           
+
        01   PRINT-FIELDS.
            05   PAGE-COUNT              PIC S9(3)    VALUE ZERO.
            05   LINES-ON-PAGE           PIC S9(3)    VALUE +55.
@@ -48,12 +74,241 @@
            05   FILLER                  PIC X(5)     VALUE "Page: ".
            05   HL1-PAGE-COUNT          PIC ZZ9(3).
 
+      * standard PARM convention - PARM=P for a normal production run,
+      * PARM=T for a test run that processes INPFILE but leaves the
+      * checkpoint and control files alone
+       01   WS-PARM-STRING              PIC X(80)    VALUE SPACES.
+       01   WS-PARM-FIELDS.
+           05   WS-PARM-RUN-MODE        PIC X(01)    VALUE "P".
+               88   WS-PARM-MODE-VALID          VALUE "P" "T".
+               88   WS-PARM-TEST-RUN             VALUE "T".
+
+      * standard return-code convention for jobs cloned from this
+      * template - 0 success, 4 warning, 8 error, 12 abend
+       77   WS-RC-SUCCESS                PIC 9(2)    VALUE 00.
+       77   WS-RC-WARNING                PIC 9(2)    VALUE 04.
+       77   WS-RC-ERROR                  PIC 9(2)    VALUE 08.
+       77   WS-RC-ABEND                  PIC 9(2)    VALUE 12.
+
+       77   INPFILE-STATUS                PIC X(2)   VALUE "00".
+           88   INPFILE-OK                           VALUE "00".
+       77   OUTFILE-STATUS                PIC X(2)   VALUE "00".
+           88   OUTFILE-OK                           VALUE "00".
+       77   CHECKPOINT-STATUS            PIC X(2)    VALUE "00".
+           88   CHECKPOINT-OK                        VALUE "00".
+       77   CONTROL-STATUS                PIC X(2)   VALUE "00".
+           88   CONTROL-OK                           VALUE "00".
+
+       01   WS-CHECKPOINT-EOF-SWITCH     PIC X       VALUE "N".
+           88   WS-CHECKPOINT-EOF                    VALUE "Y".
+       77   WS-CHECKPOINT-INTERVAL       PIC 9(3)    VALUE 100.
+
+       01   WS-RESTART-SWITCH            PIC X       VALUE "N".
+           88   WS-RESTART-REQUESTED                 VALUE "Y".
+       77   WS-RESTART-RECORDS-READ      PIC 9(6)    VALUE ZERO.
+
+       77   WS-RECORDS-READ              PIC 9(6)    VALUE ZERO.
+       77   WS-RECORDS-WRITTEN           PIC 9(6)    VALUE ZERO.
 
       ************************************************************************
        PROCEDURE DIVISION.
 
-       000-HELLO-WORLD.
+       000-MAIN.
       *
-           DISPLAY "SALVE SIMPATIA.".
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-INPFILE
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 3000-PROCESS-RECORD
+               PERFORM 2000-READ-INPFILE
+           END-PERFORM
+           PERFORM 4000-TERMINATE
            STOP RUN.
       *
+
+      * OPENS THE FILES, PICKS UP THE RUN-TIME PARM, AND CHECKS FOR A
+      * CHECKPOINT LEFT BY AN INTERRUPTED PRIOR RUN.
+       1000-INITIALIZE.
+           PERFORM 1100-GET-PARAMETERS
+           OPEN INPUT INPFILE
+           IF NOT INPFILE-OK
+               DISPLAY "BATCH: UNABLE TO OPEN INPFILE, STATUS = "
+                   INPFILE-STATUS
+               MOVE WS-RC-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT WS-PARM-TEST-RUN
+               PERFORM 1500-CHECK-FOR-RESTART
+           END-IF
+           PERFORM 1050-OPEN-OUTFILE
+           PERFORM 1200-PRINT-HEADINGS.
+
+      * A RESTART RUN EXTENDS OUTFILE SO THE LINES PRINTED BEFORE THE
+      * CHECKPOINT SURVIVE; A FIRST RUN (OR ONE WHERE EXTEND FAILS
+      * BECAUSE THE FILE DOESN'T EXIST YET) OPENS IT FRESH, THE WAY
+      * REGISTRY-FILE DOES IN ONLINE.
+       1050-OPEN-OUTFILE.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND OUTFILE
+               IF NOT OUTFILE-OK
+                   OPEN OUTPUT OUTFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF
+           IF NOT OUTFILE-OK
+               DISPLAY "BATCH: UNABLE TO OPEN OUTFILE, STATUS = "
+                   OUTFILE-STATUS
+               MOVE WS-RC-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * READS THE PARM PASSED TO THIS JOB. AN UNRECOGNIZED RUN MODE IS
+      * TREATED AS AN ABEND SINCE THE JOB DOESN'T KNOW HOW TO PROCEED.
+       1100-GET-PARAMETERS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           MOVE WS-PARM-STRING(1:1) TO WS-PARM-RUN-MODE
+           IF WS-PARM-RUN-MODE = SPACE
+               MOVE "P" TO WS-PARM-RUN-MODE
+           END-IF
+           IF NOT WS-PARM-MODE-VALID
+               DISPLAY "BATCH: INVALID PARM, MODE = " WS-PARM-RUN-MODE
+               MOVE WS-RC-ABEND TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * PRINTS THE STANDARD REPORT BANNER AND RESETS THE PAGE-BREAK
+      * LINE COUNT. EVERY JOB CLONED FROM THIS TEMPLATE GETS THE SAME
+      * TITLE/PAGE-NUMBER HEADER INSTEAD OF INVENTING ITS OWN.
+       1200-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT
+           MOVE PAGE-COUNT TO HL1-PAGE-COUNT
+           WRITE PRINT-AREA FROM HEADER-LINE-1
+           MOVE ZERO TO LINES-COUNT.
+
+      * BREAKS TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL.
+       3350-CHECK-PAGE-BREAK.
+           IF LINES-COUNT >= LINES-ON-PAGE
+               PERFORM 1200-PRINT-HEADINGS
+           END-IF.
+
+      * WRITES A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS SO AN
+      * ABENDED RUN CAN RESTART FROM 1500-CHECK-FOR-RESTART INSTEAD OF
+      * REPROCESSING INPFILE FROM THE FIRST RECORD.
+       1250-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               MOVE WS-RECORDS-READ    TO CKPT-RECORDS-READ
+               MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+               MOVE PAGE-COUNT         TO CKPT-PAGE-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "BATCH: UNABLE TO OPEN CHECKPOINT-FILE, "
+                   "STATUS = " CHECKPOINT-STATUS
+           END-IF.
+
+      * CLEARS THE CHECKPOINT FILE AT A CLEAN END OF RUN SO THE NEXT
+      * RUN STARTS FROM THE BEGINNING OF INPFILE.
+       1260-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               MOVE ZERO TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "BATCH: UNABLE TO OPEN CHECKPOINT-FILE, "
+                   "STATUS = " CHECKPOINT-STATUS
+           END-IF.
+
+      * READS THE ONE-RECORD CHECKPOINT FILE LEFT BY AN INTERRUPTED
+      * RUN. A NON-ZERO CKPT-RECORDS-READ MEANS WE SHOULD SKIP PAST
+      * THAT MANY INPFILE RECORDS BEFORE PROCESSING RESUMES, WITH THE
+      * COUNTS RESTORED TO WHERE THE PRIOR RUN LEFT THEM. INPFILE IS A
+      * SEQUENTIAL FILE, SO RESUMING MEANS RE-READING (AND DISCARDING)
+      * THE RECORDS ALREADY PROCESSED RATHER THAN A KEYED START.
+       1500-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-CHECKPOINT-EOF TO TRUE
+               END-READ
+               IF NOT WS-CHECKPOINT-EOF
+                   AND CKPT-RECORDS-READ > ZERO
+                   SET WS-RESTART-REQUESTED TO TRUE
+                   MOVE CKPT-RECORDS-READ    TO WS-RESTART-RECORDS-READ
+                   MOVE CKPT-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+                   MOVE CKPT-PAGE-COUNT      TO PAGE-COUNT
+                   DISPLAY "BATCH: RESUMING AFTER RECORD "
+                       WS-RESTART-RECORDS-READ
+                   PERFORM 1510-SKIP-TO-RESTART-POINT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * DISCARDS THE INPFILE RECORDS A PRIOR RUN ALREADY PROCESSED.
+       1510-SKIP-TO-RESTART-POINT.
+           PERFORM WS-RESTART-RECORDS-READ TIMES
+               READ INPFILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-PERFORM.
+
+       2000-READ-INPFILE.
+           READ INPFILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ
+           IF NOT END-OF-FILE
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+      * WRITES ONE DETAIL LINE AND KEEPS THE COUNTS AND CHECKPOINT
+      * CURRENT. A TEST-MODE RUN (PARM=T) STILL PROCESSES INPFILE BUT
+      * SKIPS THE CHECKPOINT WRITES SO IT LEAVES NO RESTART TRAIL.
+       3000-PROCESS-RECORD.
+           PERFORM 3350-CHECK-PAGE-BREAK
+           MOVE INP-FILE-FIELDS TO PRINT-AREA
+           WRITE PRINT-AREA
+           ADD 1 TO LINES-COUNT
+           ADD 1 TO WS-RECORDS-WRITTEN
+           IF NOT WS-PARM-TEST-RUN
+               AND FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 1250-WRITE-CHECKPOINT
+           END-IF.
+
+      * CLOSES OUT THE RUN - CLEARS THE CHECKPOINT, WRITES THE CONTROL
+      * TOTAL TRAILER, CLOSES THE FILES, AND SETS THE RETURN CODE.
+       4000-TERMINATE.
+           IF NOT WS-PARM-TEST-RUN
+               PERFORM 1260-CLEAR-CHECKPOINT
+               PERFORM 4100-WRITE-CONTROL-TRAILER
+           END-IF
+           CLOSE INPFILE
+           CLOSE OUTFILE
+           IF WS-RECORDS-READ = ZERO
+               MOVE WS-RC-WARNING TO RETURN-CODE
+           ELSE
+               MOVE WS-RC-SUCCESS TO RETURN-CODE
+           END-IF.
+
+      * TALLIES RECORDS READ AND WRITTEN INTO A ONE-RECORD CONTROL FILE
+      * SO A JOB CLONED FROM THIS TEMPLATE CAN RECONCILE ITS OUTPUT
+      * COUNT AGAINST A CONTROL TOTAL THE SAME WAY EVERY TIME.
+       4100-WRITE-CONTROL-TRAILER.
+           OPEN OUTPUT CONTROL-FILE
+           IF CONTROL-OK
+               MOVE WS-RECORDS-READ            TO CTL-RECORDS-READ
+               MOVE WS-RECORDS-WRITTEN         TO CTL-RECORDS-WRITTEN
+               MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-RUN-DATE
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "BATCH: UNABLE TO OPEN CONTROL-FILE, STATUS = "
+                   CONTROL-STATUS
+           END-IF.
