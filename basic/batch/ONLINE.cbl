@@ -11,14 +11,42 @@
 
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRY-FILE ASSIGN TO "REGISTRY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTRY-STATUS.
+      * permanent, presentable copy of every registration card printed,
+      * so the card isn't lost once it scrolls off the screen
+           SELECT REG-CARD-FILE ASSIGN TO "REGCARD.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARD-STATUS.
       ************************************************************************
        DATA DIVISION.
 
        FILE SECTION.
+       FD  REGISTRY-FILE.
+       01  REGISTRY-RECORD.
+           05  RG-NAME          PIC X(20).
+           05  RG-CPF           PIC 9(11).
+           05  RG-BIRTH-DATE    PIC X(10).
+           05  RG-STREET        PIC X(30).
+           05  RG-CITY          PIC X(20).
+           05  RG-STATE         PIC X(02).
+           05  RG-ZIP           PIC X(09).
+           05  RG-PHONE         PIC X(15).
+
+       FD  REG-CARD-FILE.
+       01  CARD-LINE            PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        77   ON-NAME            PIC X(20) VALUE SPACES.
        77   ON-CPF             PIC 9(11).
+       77   ON-STREET          PIC X(30) VALUE SPACES.
+       77   ON-CITY            PIC X(20) VALUE SPACES.
+       77   ON-STATE           PIC X(02) VALUE SPACES.
+       77   ON-ZIP             PIC X(09) VALUE SPACES.
+       77   ON-PHONE           PIC X(15) VALUE SPACES.
 
        01   ON-BIRTH.
            05   BIRTH-DAY      PIC 99   VALUE 01.
@@ -32,50 +60,325 @@
            05   TMP-MONTH    PIC XX.
            05   TMP-YEAR     PIC XXXX.
 
+       01  WS-REGISTRY-STATUS  PIC X(02) VALUE '00'.
+         88 REGISTRY-STATUS-OK VALUE '00'.
+
+       01  WS-CARD-STATUS      PIC X(02) VALUE '00'.
+         88 CARD-STATUS-OK     VALUE '00'.
+
+       01  WS-BIRTH-DATE-VALID-FLAG PIC X VALUE 'Y'.
+         88 WS-BIRTH-DATE-VALID     VALUE 'Y'.
+         88 WS-BIRTH-DATE-INVALID   VALUE 'N'.
+       01  WS-BIRTH-DAYS-IN-MONTH   PIC 99.
+
+       01  REG-CONTROL-FIELDS.
+           05  WS-SENTINEL-NAME  PIC X(20) VALUE "END".
+           05  WS-MIN-AGE        PIC 99    VALUE 18.
+           05  WS-AGE            PIC 99.
+           05  WS-TODAY          PIC 9(8).
+           05  WS-TODAY-BREAKDOWN REDEFINES WS-TODAY.
+               10  WS-TODAY-YEAR  PIC 9(4).
+               10  WS-TODAY-MONTH PIC 9(2).
+               10  WS-TODAY-DAY   PIC 9(2).
+
+       01  CPF-CHECK-FIELDS.
+           05  WS-CPF-X          PIC X(11).
+           05  WS-CPF-DIGIT OCCURS 11 TIMES PIC 9.
+           05  WS-CPF-IDX        PIC 99.
+           05  WS-CPF-SUM        PIC 9(4).
+           05  WS-CPF-REST       PIC 9(2).
+           05  WS-CPF-CHECK-1    PIC 9.
+           05  WS-CPF-CHECK-2    PIC 9.
+           05  WS-CPF-VALID-FLAG PIC X VALUE 'Y'.
+             88 WS-CPF-VALID     VALUE 'Y'.
+
+       01  WS-REGISTRY-EOF-FLAG  PIC X VALUE 'N'.
+         88 WS-REGISTRY-EOF      VALUE 'Y'.
+
+       01  DUP-CHECK-FIELDS.
+           05  WS-CPF-TABLE-COUNT PIC 9(4) VALUE 0.
+           05  WS-CPF-TABLE-INDEX PIC 9(4).
+           05  WS-CPF-TABLE.
+               10 WS-CPF-TABLE-ENTRY OCCURS 500 TIMES PIC 9(11).
+           05  WS-DUP-FOUND-FLAG  PIC X VALUE 'N'.
+             88 WS-DUP-FOUND      VALUE 'Y'.
+           05  WS-CPF-TABLE-FULL-FLAG PIC X VALUE 'N'.
+             88 WS-CPF-TABLE-FULL     VALUE 'Y'.
+
       ************************************************************************
        PROCEDURE DIVISION.
 
        000-MAIN.
-           PERFORM 100-COLLECT-DATA.
-           DISPLAY " " 
-           DISPLAY "---------------------------------"
-           DISPLAY "[YOUR INFORMATION]"
-           DISPLAY "---------------------------------"
-           IF BIRTH-YEAR < 2000
-               DISPLAY "You're too old for me to print anything."
-               DISPLAY " " 
-               DISPLAY "End of execution, bye"
-               STOP RUN
-           END-IF. 
-           STRING
-               BIRTH-DAY DELIMITED BY SIZE
-               "." DELIMITED BY SIZE
-               BIRTH-MONTH DELIMITED BY SIZE
-               "." DELIMITED BY SIZE
-               BIRTH-YEAR DELIMITED BY SIZE
-               INTO FORMAT-DATE
-           DISPLAY "Your name: " ON-NAME.
-           DISPLAY "Your CPF: " ON-CPF.
-           DISPLAY "Date of birth: " FORMAT-DATE.
-           DISPLAY " " 
+           PERFORM 050-LOAD-EXISTING-CPFS.
+           OPEN EXTEND REGISTRY-FILE.
+           IF NOT REGISTRY-STATUS-OK
+               OPEN OUTPUT REGISTRY-FILE
+           END-IF.
+           OPEN EXTEND REG-CARD-FILE.
+           IF NOT CARD-STATUS-OK
+               OPEN OUTPUT REG-CARD-FILE
+           END-IF.
+           PERFORM 100-COLLECT-DATA
+               UNTIL ON-NAME = WS-SENTINEL-NAME.
+           CLOSE REGISTRY-FILE.
+           CLOSE REG-CARD-FILE.
+           DISPLAY " "
            DISPLAY "End of execution, bye"
            STOP RUN.
 
+      * builds the duplicate-CPF table from any registrations already
+      * on file, so this run can catch a match against prior sessions
+       050-LOAD-EXISTING-CPFS.
+           OPEN INPUT REGISTRY-FILE.
+           IF REGISTRY-STATUS-OK
+               PERFORM 051-READ-REGISTRY-RECORD
+                   UNTIL WS-REGISTRY-EOF
+               CLOSE REGISTRY-FILE
+           END-IF.
+
+       051-READ-REGISTRY-RECORD.
+           READ REGISTRY-FILE
+               AT END
+                   SET WS-REGISTRY-EOF TO TRUE
+               NOT AT END
+                   IF WS-CPF-TABLE-COUNT < 500
+                       ADD 1 TO WS-CPF-TABLE-COUNT
+                       MOVE RG-CPF TO
+                           WS-CPF-TABLE-ENTRY(WS-CPF-TABLE-COUNT)
+                   ELSE
+                       IF NOT WS-CPF-TABLE-FULL
+                           DISPLAY "ONLINE: DUPLICATE-CPF TABLE FULL "
+                               "AT 500 ENTRIES - REMAINING "
+                               "REGISTRATIONS WON'T BE DUP-CHECKED"
+                           SET WS-CPF-TABLE-FULL TO TRUE
+                       END-IF
+                   END-IF
+           END-READ.
+
        100-COLLECT-DATA.
            DISPLAY "---------------------------------"
            DISPLAY "[MAKE YOUR REGISTRY]"
            DISPLAY "---------------------------------"
-           DISPLAY "Type your name."
+           DISPLAY "Type your name (or END to finish)."
            ACCEPT ON-NAME.
+           IF ON-NAME NOT = WS-SENTINEL-NAME
+               PERFORM 110-PROCESS-REGISTRANT
+           END-IF.
+
+       110-PROCESS-REGISTRANT.
            DISPLAY "Type your CPF (XXXYYYZZZWW)."
            ACCEPT ON-CPF.
+           PERFORM 200-VALIDATE-CPF.
+           IF NOT WS-CPF-VALID
+               DISPLAY "Invalid CPF - check digits do not match."
+               DISPLAY "Registration skipped."
+           ELSE
+               PERFORM 210-CHECK-DUPLICATE-CPF
+               IF WS-DUP-FOUND
+                   DISPLAY "This CPF is already registered."
+                   DISPLAY "Registration skipped."
+               ELSE
+                   PERFORM 120-COLLECT-REMAINING-DATA
+               END-IF
+           END-IF.
+
+       120-COLLECT-REMAINING-DATA.
            DISPLAY "Type your date of birth (DDMMAAAA)."
            ACCEPT COMPLETE-DATE.
-           DISPLAY " " 
-           DISPLAY "[THANK YOU]"
       * eu nunca vou aceitar que string em cobol comeÃ§a em 1...
-      * DDMMAAAA 
+      * DDMMAAAA
       * 12345
            MOVE COMPLETE-DATE(1:2) TO BIRTH-DAY.
            MOVE COMPLETE-DATE(3:2) TO BIRTH-MONTH.
            MOVE COMPLETE-DATE(5:4) TO BIRTH-YEAR.
+           PERFORM 125-VALIDATE-BIRTH-DATE.
+           IF WS-BIRTH-DATE-INVALID
+               DISPLAY "Invalid date of birth."
+               DISPLAY "Registration skipped."
+           ELSE
+               DISPLAY "Type your street address."
+               ACCEPT ON-STREET
+               DISPLAY "Type your city."
+               ACCEPT ON-CITY
+               DISPLAY "Type your state (XX)."
+               ACCEPT ON-STATE
+               DISPLAY "Type your zip code."
+               ACCEPT ON-ZIP
+               DISPLAY "Type your phone number."
+               ACCEPT ON-PHONE
+               PERFORM 220-CALCULATE-AGE
+               IF WS-AGE < WS-MIN-AGE
+                   DISPLAY "You must be at least " WS-MIN-AGE
+                       " years old to register."
+                   DISPLAY "Registration skipped."
+               ELSE
+                   STRING
+                       BIRTH-DAY DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       BIRTH-MONTH DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       BIRTH-YEAR DELIMITED BY SIZE
+                       INTO FORMAT-DATE
+                   PERFORM 240-PRINT-REGISTRATION-CARD
+                   PERFORM 250-SAVE-REGISTRATION
+               END-IF
+           END-IF.
+
+      * validates the day of birth against the real number of days in
+      * BIRTH-MONTH, calling LEAP's DAYSINFEB entry point for February
+      * instead of accepting any day 1-31 for every month
+       125-VALIDATE-BIRTH-DATE.
+           SET WS-BIRTH-DATE-VALID TO TRUE
+           IF BIRTH-MONTH < 1 OR BIRTH-MONTH > 12
+               SET WS-BIRTH-DATE-INVALID TO TRUE
+           ELSE
+               EVALUATE BIRTH-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-BIRTH-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-BIRTH-DAYS-IN-MONTH
+                   WHEN 2
+                       CALL "DAYSINFEB" USING BIRTH-YEAR
+                           WS-BIRTH-DAYS-IN-MONTH
+               END-EVALUATE
+               IF BIRTH-DAY < 1 OR BIRTH-DAY > WS-BIRTH-DAYS-IN-MONTH
+                   SET WS-BIRTH-DATE-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      * real age from the system date, replacing the fixed year-2000
+      * birth-year cutoff with an actual minimum-age policy
+       220-CALCULATE-AGE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           COMPUTE WS-AGE = WS-TODAY-YEAR - BIRTH-YEAR.
+           IF WS-TODAY-MONTH < BIRTH-MONTH OR
+              (WS-TODAY-MONTH = BIRTH-MONTH AND
+               WS-TODAY-DAY < BIRTH-DAY)
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
+
+       200-VALIDATE-CPF.
+           MOVE ON-CPF TO WS-CPF-X.
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+               UNTIL WS-CPF-IDX > 11
+               MOVE WS-CPF-X(WS-CPF-IDX:1) TO
+                   WS-CPF-DIGIT(WS-CPF-IDX)
+           END-PERFORM.
+           MOVE ZERO TO WS-CPF-SUM.
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+               UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SUM = WS-CPF-SUM +
+                   WS-CPF-DIGIT(WS-CPF-IDX) * (11 - WS-CPF-IDX)
+           END-PERFORM.
+           COMPUTE WS-CPF-REST = FUNCTION MOD(WS-CPF-SUM * 10, 11).
+           IF WS-CPF-REST = 10
+               MOVE 0 TO WS-CPF-CHECK-1
+           ELSE
+               MOVE WS-CPF-REST TO WS-CPF-CHECK-1
+           END-IF.
+           IF WS-CPF-CHECK-1 NOT = WS-CPF-DIGIT(10)
+               MOVE 'N' TO WS-CPF-VALID-FLAG
+           ELSE
+               MOVE ZERO TO WS-CPF-SUM
+               PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 10
+                   COMPUTE WS-CPF-SUM = WS-CPF-SUM +
+                       WS-CPF-DIGIT(WS-CPF-IDX) * (12 - WS-CPF-IDX)
+               END-PERFORM
+               COMPUTE WS-CPF-REST = FUNCTION MOD(WS-CPF-SUM * 10, 11)
+               IF WS-CPF-REST = 10
+                   MOVE 0 TO WS-CPF-CHECK-2
+               ELSE
+                   MOVE WS-CPF-REST TO WS-CPF-CHECK-2
+               END-IF
+               IF WS-CPF-CHECK-2 NOT = WS-CPF-DIGIT(11)
+                   MOVE 'N' TO WS-CPF-VALID-FLAG
+               ELSE
+                   MOVE 'Y' TO WS-CPF-VALID-FLAG
+               END-IF
+           END-IF.
+
+       210-CHECK-DUPLICATE-CPF.
+           MOVE 'N' TO WS-DUP-FOUND-FLAG.
+           PERFORM VARYING WS-CPF-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-CPF-TABLE-INDEX > WS-CPF-TABLE-COUNT
+               OR WS-DUP-FOUND
+               IF ON-CPF = WS-CPF-TABLE-ENTRY(WS-CPF-TABLE-INDEX)
+                   SET WS-DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       240-PRINT-REGISTRATION-CARD.
+           DISPLAY " "
+           DISPLAY "==============================="
+           DISPLAY "        REGISTRATION CARD"
+           DISPLAY "==============================="
+           DISPLAY "NAME:    " ON-NAME
+           DISPLAY "CPF:     " ON-CPF
+           DISPLAY "BIRTH:   " FORMAT-DATE
+           DISPLAY "ADDRESS: " ON-STREET
+           DISPLAY "         " ON-CITY " " ON-STATE " " ON-ZIP
+           DISPLAY "PHONE:   " ON-PHONE
+           DISPLAY "===============================".
+           PERFORM 245-WRITE-REGISTRATION-CARD.
+
+      * writes the same registration card to REG-CARD-FILE as a
+      * permanent record, since the DISPLAY above only shows it once
+      * on the operator's screen
+       245-WRITE-REGISTRATION-CARD.
+           MOVE "===============================" TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE "        REGISTRATION CARD"       TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE "===============================" TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "NAME:    " ON-NAME
+               DELIMITED BY SIZE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "CPF:     " ON-CPF
+               DELIMITED BY SIZE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "BIRTH:   " FORMAT-DATE
+               DELIMITED BY SIZE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "ADDRESS: " ON-STREET
+               DELIMITED BY SIZE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "         " ON-CITY " " ON-STATE " " ON-ZIP
+               DELIMITED BY SIZE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "PHONE:   " ON-PHONE
+               DELIMITED BY SIZE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE "===============================" TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           WRITE CARD-LINE.
+
+       250-SAVE-REGISTRATION.
+           MOVE ON-NAME       TO RG-NAME.
+           MOVE ON-CPF        TO RG-CPF.
+           MOVE FORMAT-DATE   TO RG-BIRTH-DATE.
+           MOVE ON-STREET     TO RG-STREET.
+           MOVE ON-CITY       TO RG-CITY.
+           MOVE ON-STATE      TO RG-STATE.
+           MOVE ON-ZIP        TO RG-ZIP.
+           MOVE ON-PHONE      TO RG-PHONE.
+           WRITE REGISTRY-RECORD.
+           IF WS-CPF-TABLE-COUNT < 500
+               ADD 1 TO WS-CPF-TABLE-COUNT
+               MOVE ON-CPF TO WS-CPF-TABLE-ENTRY(WS-CPF-TABLE-COUNT)
+           ELSE
+               IF NOT WS-CPF-TABLE-FULL
+                   DISPLAY "ONLINE: DUPLICATE-CPF TABLE FULL AT 500 "
+                       "ENTRIES - REMAINING REGISTRATIONS WON'T BE "
+                       "DUP-CHECKED"
+                   SET WS-CPF-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
