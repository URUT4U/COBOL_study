@@ -11,20 +11,119 @@
 
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-FILE ASSIGN TO "LEAP.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEAP-RPT ASSIGN TO "LEAP.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       ************************************************************************
        DATA DIVISION.
 
        FILE SECTION.
+       FD  YEAR-FILE.
+       01  YEAR-RECORD          PIC 9(4).
+
+       FD  LEAP-RPT.
+       01  LEAP-DETAIL-LINE.
+           05  LDL-YEAR-O       PIC 9(4).
+           05  FILLER           PIC X(02) VALUE SPACES.
+           05  LDL-STATUS-O     PIC X(16).
+
        WORKING-STORAGE SECTION.
 
        77   WS-YEAR     PIC 9(4) VALUE ZEROS.
        77   WS-RESULT   PIC 9    VALUE ZERO.
 
+       01   WS-RUN-MODE-FLAG      PIC X VALUE 'I'.
+         88 WS-BATCH-MODE         VALUE 'B'.
+       01   WS-INTERACTIVE-CHOICE PIC 9 VALUE 1.
+
+       01   WS-YEAR-EOF-FLAG      PIC X VALUE 'N'.
+         88 WS-YEAR-EOF           VALUE 'Y'.
+
+       01   WS-DAYS-IN-FEB        PIC 99.
+
+      * fields for the date-range day-count utility
+       01   WS-START-DATE         PIC X(08).
+       01   WS-END-DATE           PIC X(08).
+       01   RANGE-DATE-FIELDS.
+           05  WS-START-DAY       PIC 99.
+           05  WS-START-MONTH     PIC 99.
+           05  WS-START-YEAR      PIC 9(4).
+           05  WS-END-DAY         PIC 99.
+           05  WS-END-MONTH       PIC 99.
+           05  WS-END-YEAR        PIC 9(4).
+           05  WS-CURR-DAY        PIC 99.
+           05  WS-CURR-MONTH      PIC 99.
+           05  WS-CURR-YEAR       PIC 9(4).
+           05  WS-DAYS-IN-CURR-MONTH PIC 99.
+           05  WS-DAY-COUNT       PIC 9(6).
+           05  WS-START-DATE-NUM  PIC 9(8).
+           05  WS-END-DATE-NUM    PIC 9(8).
+
+      * parameters for the DAYSINFEB entry point, so ONLINE and PROG007
+      * can get the days-in-February count for a year without
+      * re-implementing leap-year math themselves
+       LINKAGE SECTION.
+       01   LK-YEAR                PIC 9(4).
+       01   LK-DAYS-IN-FEB         PIC 99.
+
       ************************************************************************
        PROCEDURE DIVISION.
 
        MAIN.
            DISPLAY "-----------------------".
+           DISPLAY "ENTER MODE - I FOR INTERACTIVE, B FOR BATCH: ".
+           ACCEPT WS-RUN-MODE-FLAG.
+           IF WS-BATCH-MODE
+               PERFORM 100-RUN-BATCH-MODE
+           ELSE
+               PERFORM 200-RUN-INTERACTIVE-MODE
+           END-IF.
+           STOP RUN.
+
+      * reads a file of years and writes each one's leap/non-leap
+      * status to a report, for building out multi-year calendars
+      * without re-running the interactive prompt one year at a time
+       100-RUN-BATCH-MODE.
+           OPEN INPUT YEAR-FILE.
+           OPEN OUTPUT LEAP-RPT.
+           PERFORM 110-READ-YEAR.
+           PERFORM 120-PROCESS-YEAR UNTIL WS-YEAR-EOF.
+           CLOSE YEAR-FILE.
+           CLOSE LEAP-RPT.
+
+       110-READ-YEAR.
+           READ YEAR-FILE INTO WS-YEAR
+               AT END
+                   SET WS-YEAR-EOF TO TRUE
+           END-READ.
+
+       120-PROCESS-YEAR.
+           PERFORM LEAP.
+           MOVE WS-YEAR TO LDL-YEAR-O.
+           IF WS-RESULT = 0
+               MOVE "NOT A LEAP YEAR" TO LDL-STATUS-O
+           ELSE
+               MOVE "LEAP YEAR"       TO LDL-STATUS-O
+           END-IF.
+           WRITE LEAP-DETAIL-LINE.
+           PERFORM 110-READ-YEAR.
+
+       200-RUN-INTERACTIVE-MODE.
+           DISPLAY "1. CHECK A SINGLE YEAR".
+           DISPLAY "2. COUNT DAYS BETWEEN TWO DATES".
+           ACCEPT WS-INTERACTIVE-CHOICE.
+           EVALUATE WS-INTERACTIVE-CHOICE
+               WHEN 1
+                   PERFORM 210-CHECK-SINGLE-YEAR
+               WHEN 2
+                   PERFORM 220-COUNT-DAYS-BETWEEN-DATES
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE."
+           END-EVALUATE.
+
+       210-CHECK-SINGLE-YEAR.
            DISPLAY "ENTER A YEAR (XXXX): ".
            ACCEPT WS-YEAR.
            PERFORM LEAP.
@@ -34,10 +133,87 @@
                DISPLAY "IT'S LEAP YEAR."
            END-IF.
            DISPLAY "-----------------------".
-           STOP RUN.
 
+      * date-range day-count utility, built on LEAP via
+      * 036-DAYS-IN-FEBRUARY, for period-over-period day-count math
+       220-COUNT-DAYS-BETWEEN-DATES.
+           DISPLAY "ENTER START DATE (DDMMYYYY): ".
+           ACCEPT WS-START-DATE.
+           DISPLAY "ENTER END DATE (DDMMYYYY): ".
+           ACCEPT WS-END-DATE.
+           MOVE WS-START-DATE(1:2) TO WS-START-DAY.
+           MOVE WS-START-DATE(3:2) TO WS-START-MONTH.
+           MOVE WS-START-DATE(5:4) TO WS-START-YEAR.
+           MOVE WS-END-DATE(1:2)   TO WS-END-DAY.
+           MOVE WS-END-DATE(3:2)   TO WS-END-MONTH.
+           MOVE WS-END-DATE(5:4)   TO WS-END-YEAR.
+           PERFORM 037-COUNT-DAYS-BETWEEN.
+           DISPLAY "DAYS BETWEEN DATES: " WS-DAY-COUNT.
+
+       037-COUNT-DAYS-BETWEEN.
+           MOVE ZERO TO WS-DAY-COUNT.
+           COMPUTE WS-START-DATE-NUM =
+               WS-START-YEAR * 10000 + WS-START-MONTH * 100
+                   + WS-START-DAY.
+           COMPUTE WS-END-DATE-NUM =
+               WS-END-YEAR * 10000 + WS-END-MONTH * 100 + WS-END-DAY.
+           IF WS-START-DATE-NUM > WS-END-DATE-NUM
+               DISPLAY "START DATE MUST NOT BE AFTER END DATE."
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-START-DAY   TO WS-CURR-DAY.
+           MOVE WS-START-MONTH TO WS-CURR-MONTH.
+           MOVE WS-START-YEAR  TO WS-CURR-YEAR.
+           PERFORM UNTIL WS-CURR-YEAR = WS-END-YEAR
+                     AND WS-CURR-MONTH = WS-END-MONTH
+                     AND WS-CURR-DAY = WS-END-DAY
+               PERFORM 038-ADVANCE-ONE-DAY
+               ADD 1 TO WS-DAY-COUNT
+           END-PERFORM.
+
+       038-ADVANCE-ONE-DAY.
+           MOVE WS-CURR-YEAR TO WS-YEAR.
+           PERFORM 036-DAYS-IN-FEBRUARY.
+           EVALUATE WS-CURR-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-CURR-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-CURR-MONTH
+               WHEN 2
+                   MOVE WS-DAYS-IN-FEB TO WS-DAYS-IN-CURR-MONTH
+           END-EVALUATE.
+           ADD 1 TO WS-CURR-DAY.
+           IF WS-CURR-DAY > WS-DAYS-IN-CURR-MONTH
+               MOVE 1 TO WS-CURR-DAY
+               ADD 1 TO WS-CURR-MONTH
+               IF WS-CURR-MONTH > 12
+                   MOVE 1 TO WS-CURR-MONTH
+                   ADD 1 TO WS-CURR-YEAR
+               END-IF
+           END-IF.
+
+      * reusable days-in-February helper built on LEAP, so other date
+      * routines in the shop don't have to re-implement leap-year math
+       036-DAYS-IN-FEBRUARY.
+           PERFORM LEAP.
+           IF WS-RESULT = 1
+               MOVE 29 TO WS-DAYS-IN-FEB
+           ELSE
+               MOVE 28 TO WS-DAYS-IN-FEB
+           END-IF.
+
+      * callable entry point wiring 036-DAYS-IN-FEBRUARY up for
+      * other programs in the shop to CALL instead of each one
+      * re-implementing its own leap-year math
+       039-DAYSINFEB-ENTRY.
+       ENTRY "DAYSINFEB" USING LK-YEAR LK-DAYS-IN-FEB.
+           MOVE LK-YEAR TO WS-YEAR
+           PERFORM 036-DAYS-IN-FEBRUARY
+           MOVE WS-DAYS-IN-FEB TO LK-DAYS-IN-FEB
+           GOBACK.
 
        LEAP.
+           MOVE ZERO TO WS-RESULT.
            IF FUNCTION MOD(WS-YEAR, 400) = 0
                MOVE 1 TO WS-RESULT
                EXIT PARAGRAPH
@@ -45,6 +221,7 @@
            IF FUNCTION MOD(WS-YEAR, 4) = 0
                IF FUNCTION MOD(WS-YEAR, 100) = 0
                    EXIT PARAGRAPH
+               END-IF
                MOVE 1 TO WS-RESULT
                EXIT PARAGRAPH
            END-IF.
